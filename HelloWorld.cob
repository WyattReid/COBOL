@@ -1,15 +1,260 @@
        identification division.
        program-id.    HelloWorld.
-       
+       author.        Wyatt Reid.
+      * "Operator sign-on banner - looks the entered ID up against"
+      * "USERS.dat and appends a line to the sign-on audit log so"
+      * "there's a record of who ran the batch suite and when."
+      * "2026-08-09 WAR Added user lookup and sign-on audit logging."
+      * "2026-08-09 WAR Turned the sign-on banner into a front-end"
+      * "            menu for the whole LAB1/LAB2 suite, with a"
+      * "            last-run status line read back per program."
+
+       environment division.
+       input-output section.
+       file-control.
+           select UserFile assign to "USERS.dat"
+               organization is line sequential
+               access mode is sequential.
+           select SignonLog assign to "signon.log"
+               organization is line sequential
+               file status is Ws-Log-Status.
+           select Status-File assign to Ws-Status-File-Name
+               organization is line sequential
+               file status is Ws-Status-File-Status.
+
        data division.
+       file section.
+       fd  UserFile.
+       01  User-Record.
+           05  Usr-Id          Pic X(10).
+           05  Usr-Name        Pic X(20).
+
+       fd  SignonLog.
+       01  Log-Record          Pic X(60).
+
+       fd  Status-File.
+           copy RUNSTAT.
+
        working-storage section.
-       01  UserName   Pic X(20).
+       01  UserName    Pic X(10).
+       01  Ws-Eof      Pic A(1)    Value "N".
+       01  Ws-Found-Sw Pic A(1)    Value "N".
+       01  Ws-Full-Name Pic X(20).
+
+       01  Ws-Run-Date     Pic 9(8).
+       01  Ws-Run-Time     Pic 9(8).
+       01  Ws-Terminal     Pic X(8).
+       01  Ws-Log-Line     Pic X(60).
+       01  Ws-Log-Status   Pic X(2).
+
+      * "Menu-Paragraph is the front door to the daily job suite - it"
+      * "shows each LAB1/LAB2 program's last run date/time/count (read"
+      * "back from the status file that program leaves behind on"
+      * "exit) and shells out to run whichever one the operator picks,"
+      * "so there's one place to launch the whole suite from instead"
+      * "of operators having to know each program's name by heart."
+       01  Ws-Status-File-Name    Pic X(40).
+       01  Ws-Status-File-Status  Pic X(2).
+
+       01  Ws-Menu-Table.
+           05  Ws-Menu-Entry  Occurs 6 Times Indexed By Ws-Menu-Idx.
+               10  Ws-Menu-Label       Pic X(12).
+               10  Ws-Menu-File        Pic X(40).
+               10  Ws-Menu-Cmd         Pic X(40).
+               10  Ws-Menu-Has-Run     Pic A(1)    Value "N".
+               10  Ws-Menu-Last-Date   Pic 9(8)    Value 0.
+               10  Ws-Menu-Last-Time   Pic 9(8)    Value 0.
+               10  Ws-Menu-Last-Count  Pic 9(6)    Value 0.
+
+       01  Ws-Menu-Again-Sw   Pic A(1)    Value "Y".
+       01  Ws-Menu-Choice     Pic X(1).
+       01  Ws-Menu-Choice-Num Pic 9(1).
+       01  Ws-Menu-Valid-Sw   Pic A(1).
+       01  Ws-Menu-Num        Pic 9(1).
 
        procedure division.
        000-Main.
+           Perform Initialize-Paragraph
+           Perform Lookup-User-Paragraph
+           Perform Log-Signon-Paragraph
+           Perform Greet-Paragraph
+           Perform Menu-Paragraph
+           Stop Run.
+
+       Initialize-Paragraph.
            Display "What's your name? "
               With No Advancing
            Accept UserName
-           
-           Display 'Hello, ' UserName
-           Stop Run.
+
+           Move "CONSOLE" To Ws-Terminal
+           Accept Ws-Terminal From Environment "HELLOWORLD_TERMINAL"
+           If Ws-Terminal = Spaces Then
+               Move "CONSOLE" To Ws-Terminal
+           End-If.
+
+       Lookup-User-Paragraph.
+           Open Input UserFile
+           Perform Read-User-Paragraph With Test Before
+               Until Ws-Eof = "Y" Or Ws-Found-Sw = "Y"
+           Close UserFile.
+
+       Read-User-Paragraph.
+           Read UserFile Next Record
+               At End
+                   Move "Y" To Ws-Eof
+               Not At End
+                   If Usr-Id = UserName Then
+                       Move "Y" To Ws-Found-Sw
+                       Move Usr-Name To Ws-Full-Name
+                   End-If
+           End-Read.
+
+       Log-Signon-Paragraph.
+           Accept Ws-Run-Date From Date Yyyymmdd
+           Accept Ws-Run-Time From Time
+           Open Extend SignonLog
+           If Ws-Log-Status = "35" Then
+               Open Output SignonLog
+           End-If
+           Move Spaces To Ws-Log-Line
+           String UserName Delimited By Size
+               " " Delimited By Size
+               Ws-Run-Date Delimited By Size
+               " " Delimited By Size
+               Ws-Run-Time Delimited By Size
+               " " Delimited By Size
+               Ws-Terminal Delimited By Size
+               Into Ws-Log-Line
+           Move Ws-Log-Line To Log-Record
+           Write Log-Record
+           Close SignonLog.
+
+       Greet-Paragraph.
+           If Ws-Found-Sw = "Y" Then
+               Display "Hello, " Ws-Full-Name
+           Else
+               Display "Hello, " UserName
+               Display "*** WARNING: ID not found on USERS.dat - "
+                   "sign-on logged as unverified ***"
+           End-If.
+
+       Menu-Paragraph.
+           Perform Init-Menu-Paragraph
+           Perform Menu-Loop-Paragraph With Test Before
+               Until Ws-Menu-Again-Sw = "N".
+
+       Menu-Loop-Paragraph.
+           Perform Read-All-Status-Paragraph
+           Perform Display-Menu-Paragraph
+           Perform Accept-Menu-Choice-Paragraph
+           If Ws-Menu-Choice = "Q" Or Ws-Menu-Choice = "q" Then
+               Move "N" To Ws-Menu-Again-Sw
+           Else
+               Perform Launch-Choice-Paragraph
+           End-If.
+
+       Init-Menu-Paragraph.
+           Move "LAB1a"         To Ws-Menu-Label(1)
+           Move "lab1a-status.dat" To Ws-Menu-File(1)
+           Move "lab1a"          To Ws-Menu-Cmd(1)
+           Accept Ws-Menu-Cmd(1) From Environment "HELLOWORLD_LAB1A_CMD"
+           If Ws-Menu-Cmd(1) = Spaces Then
+               Move "lab1a" To Ws-Menu-Cmd(1)
+           End-If
+
+           Move "LAB1b"         To Ws-Menu-Label(2)
+           Move "lab1b-status.dat" To Ws-Menu-File(2)
+           Move "lab1b"          To Ws-Menu-Cmd(2)
+           Accept Ws-Menu-Cmd(2) From Environment "HELLOWORLD_LAB1B_CMD"
+           If Ws-Menu-Cmd(2) = Spaces Then
+               Move "lab1b" To Ws-Menu-Cmd(2)
+           End-If
+
+           Move "LAB1c"         To Ws-Menu-Label(3)
+           Move "lab1c-status.dat" To Ws-Menu-File(3)
+           Move "lab1c"          To Ws-Menu-Cmd(3)
+           Accept Ws-Menu-Cmd(3) From Environment "HELLOWORLD_LAB1C_CMD"
+           If Ws-Menu-Cmd(3) = Spaces Then
+               Move "lab1c" To Ws-Menu-Cmd(3)
+           End-If
+
+           Move "LAB2a"         To Ws-Menu-Label(4)
+           Move "lab2a-status.dat" To Ws-Menu-File(4)
+           Move "lab2a"          To Ws-Menu-Cmd(4)
+           Accept Ws-Menu-Cmd(4) From Environment "HELLOWORLD_LAB2A_CMD"
+           If Ws-Menu-Cmd(4) = Spaces Then
+               Move "lab2a" To Ws-Menu-Cmd(4)
+           End-If
+
+           Move "LAB2b"         To Ws-Menu-Label(5)
+           Move "lab2b-status.dat" To Ws-Menu-File(5)
+           Move "lab2b"          To Ws-Menu-Cmd(5)
+           Accept Ws-Menu-Cmd(5) From Environment "HELLOWORLD_LAB2B_CMD"
+           If Ws-Menu-Cmd(5) = Spaces Then
+               Move "lab2b" To Ws-Menu-Cmd(5)
+           End-If
+
+           Move "LAB2c"         To Ws-Menu-Label(6)
+           Move "lab2c-status.dat" To Ws-Menu-File(6)
+           Move "lab2c"          To Ws-Menu-Cmd(6)
+           Accept Ws-Menu-Cmd(6) From Environment "HELLOWORLD_LAB2C_CMD"
+           If Ws-Menu-Cmd(6) = Spaces Then
+               Move "lab2c" To Ws-Menu-Cmd(6)
+           End-If.
+
+       Read-All-Status-Paragraph.
+           Perform Read-One-Status-Paragraph
+               Varying Ws-Menu-Idx From 1 By 1
+               Until Ws-Menu-Idx > 6.
+
+       Read-One-Status-Paragraph.
+           Move Ws-Menu-File(Ws-Menu-Idx) To Ws-Status-File-Name
+           Open Input Status-File
+           If Ws-Status-File-Status Not = "35" Then
+               Read Status-File
+               Move "Y" To Ws-Menu-Has-Run(Ws-Menu-Idx)
+               Move RS-Last-Date To Ws-Menu-Last-Date(Ws-Menu-Idx)
+               Move RS-Last-Time To Ws-Menu-Last-Time(Ws-Menu-Idx)
+               Move RS-Last-Count To Ws-Menu-Last-Count(Ws-Menu-Idx)
+               Close Status-File
+           End-If.
+
+       Display-Menu-Paragraph.
+           Display " "
+           Display "===== LAB1/LAB2 Batch Suite Menu ====="
+           Perform Display-One-Menu-Paragraph
+               Varying Ws-Menu-Idx From 1 By 1
+               Until Ws-Menu-Idx > 6
+           Display "Q. Quit".
+
+       Display-One-Menu-Paragraph.
+           Set Ws-Menu-Num To Ws-Menu-Idx
+           If Ws-Menu-Has-Run(Ws-Menu-Idx) = "Y" Then
+               Display Ws-Menu-Num ". " Ws-Menu-Label(Ws-Menu-Idx)
+                   "  (last run " Ws-Menu-Last-Date(Ws-Menu-Idx)
+                   " " Ws-Menu-Last-Time(Ws-Menu-Idx)
+                   ", " Ws-Menu-Last-Count(Ws-Menu-Idx)
+                   " recs)"
+           Else
+               Display Ws-Menu-Num ". " Ws-Menu-Label(Ws-Menu-Idx)
+                   "  (never run yet)"
+           End-If.
+
+       Accept-Menu-Choice-Paragraph.
+           Display "Enter a number to run that job, or Q to quit: "
+               With No Advancing
+           Accept Ws-Menu-Choice.
+
+       Launch-Choice-Paragraph.
+           Move "N" To Ws-Menu-Valid-Sw
+           If Ws-Menu-Choice Is Numeric Then
+               Move Ws-Menu-Choice To Ws-Menu-Choice-Num
+               If Ws-Menu-Choice-Num > 0 And Ws-Menu-Choice-Num < 7 Then
+                   Move "Y" To Ws-Menu-Valid-Sw
+               End-If
+           End-If
+           If Ws-Menu-Valid-Sw = "Y" Then
+               Call "SYSTEM" Using Ws-Menu-Cmd(Ws-Menu-Choice-Num)
+           Else
+               Display "*** Not a valid menu choice - try again ***"
+           End-If.
