@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABRECON.
+       AUTHOR. Wyatt Reid.
+      * "Same-day reconciliation of LAB1c and LAB2c - reads the"
+      * "one-record RECONFILE each program leaves behind at the end"
+      * "of a normal run and confirms their record counts and value"
+      * "totals tie out to each other within a tolerance, so a"
+      * "truncated or duplicated feed file shows up here instead of"
+      * "in the weekly close."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAB1-RECONFILE ASSIGN TO WS-LAB1-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LAB1-RECON-STATUS.
+           SELECT LAB2-RECONFILE ASSIGN TO WS-LAB2-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LAB2-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAB1-RECONFILE.
+           COPY RECONREC REPLACING
+               ==Recon-Record==    BY ==LAB1-RECON-RECORD==
+               ==RCN-SOURCE==      BY ==LAB1-RCN-SOURCE==
+               ==RCN-RUN-DATE==    BY ==LAB1-RCN-RUN-DATE==
+               ==RCN-REC-COUNT==   BY ==LAB1-RCN-REC-COUNT==
+               ==RCN-VALUE-TOTAL== BY ==LAB1-RCN-VALUE-TOTAL==
+               ==RCN-FIRST-VAL==   BY ==LAB1-RCN-FIRST-VAL==
+               ==RCN-LAST-VAL==    BY ==LAB1-RCN-LAST-VAL==
+               ==RCN-HI-VAL==      BY ==LAB1-RCN-HI-VAL==
+               ==RCN-LO-VAL==      BY ==LAB1-RCN-LO-VAL==
+               ==RCN-AVG-VAL==     BY ==LAB1-RCN-AVG-VAL==.
+
+       FD  LAB2-RECONFILE.
+           COPY RECONREC REPLACING
+               ==Recon-Record==    BY ==LAB2-RECON-RECORD==
+               ==RCN-SOURCE==      BY ==LAB2-RCN-SOURCE==
+               ==RCN-RUN-DATE==    BY ==LAB2-RCN-RUN-DATE==
+               ==RCN-REC-COUNT==   BY ==LAB2-RCN-REC-COUNT==
+               ==RCN-VALUE-TOTAL== BY ==LAB2-RCN-VALUE-TOTAL==
+               ==RCN-FIRST-VAL==   BY ==LAB2-RCN-FIRST-VAL==
+               ==RCN-LAST-VAL==    BY ==LAB2-RCN-LAST-VAL==
+               ==RCN-HI-VAL==      BY ==LAB2-RCN-HI-VAL==
+               ==RCN-LO-VAL==      BY ==LAB2-RCN-LO-VAL==
+               ==RCN-AVG-VAL==     BY ==LAB2-RCN-AVG-VAL==.
+
+       WORKING-STORAGE SECTION.
+      * "LABRECON_LAB1FILE/LABRECON_LAB2FILE" stand in for JCL DD"
+      * "overrides, same as every other filename in this suite."
+       01  WS-LAB1-RECONFILE-NAME  Pic X(40).
+       01  WS-LAB2-RECONFILE-NAME  Pic X(40).
+       01  WS-LAB1-RECON-STATUS    Pic X(2).
+       01  WS-LAB2-RECON-STATUS    Pic X(2).
+
+      * "Two tolerances: the record counts are expected to match"
+      * "exactly since both programs are fed the same day's detail"
+      * "volume, while the value totals are allowed to drift by a"
+      * "small amount to absorb rounding in each program's own"
+      * "accumulators."
+       01  WS-COUNT-TOLERANCE      Pic 9(9)        VALUE 0.
+       01  WS-VALUE-TOLERANCE      Pic S9(7)V9(2)  VALUE 1.00.
+
+       01  WS-COUNT-DIFF           Pic S9(9)       VALUE 0.
+       01  WS-VALUE-DIFF           Pic S9(9)V9(2)  VALUE 0.
+       01  WS-MISMATCH-SW          Pic A(1)        VALUE "N".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM INITIALIZE-PARAGRAPH
+           PERFORM READ-LAB1-RECON-PARAGRAPH
+           PERFORM READ-LAB2-RECON-PARAGRAPH
+           PERFORM RECONCILE-PARAGRAPH
+           STOP RUN.
+
+       INITIALIZE-PARAGRAPH.
+           MOVE "lab1c-recon.dat" TO WS-LAB1-RECONFILE-NAME
+           ACCEPT WS-LAB1-RECONFILE-NAME FROM ENVIRONMENT
+               "LABRECON_LAB1FILE"
+           IF WS-LAB1-RECONFILE-NAME = SPACES THEN
+               MOVE "lab1c-recon.dat" TO WS-LAB1-RECONFILE-NAME
+           END-IF
+           MOVE "lab2c-recon.dat" TO WS-LAB2-RECONFILE-NAME
+           ACCEPT WS-LAB2-RECONFILE-NAME FROM ENVIRONMENT
+               "LABRECON_LAB2FILE"
+           IF WS-LAB2-RECONFILE-NAME = SPACES THEN
+               MOVE "lab2c-recon.dat" TO WS-LAB2-RECONFILE-NAME
+           END-IF.
+
+      *****************************************************
+      * READ-LAB1-RECON-PARAGRAPH and READ-LAB2-RECON-PARAGRAPH *
+      * each pick up one program's RECONFILE. A missing or     *
+      * empty file (the upstream run never completed, or hasn't *
+      * run yet today) is reported cleanly and leaves the       *
+      * corresponding totals at zero rather than abending.      *
+      *****************************************************
+       READ-LAB1-RECON-PARAGRAPH.
+           OPEN INPUT LAB1-RECONFILE
+           IF WS-LAB1-RECON-STATUS NOT = "00" THEN
+               DISPLAY "*** LAB1c reconciliation file not found: "
+                   WS-LAB1-RECONFILE-NAME
+               MOVE "Y" TO WS-MISMATCH-SW
+               MOVE ZERO TO LAB1-RCN-REC-COUNT LAB1-RCN-VALUE-TOTAL
+           ELSE
+               READ LAB1-RECONFILE
+                   AT END
+                       DISPLAY "*** LAB1c reconciliation file empty: "
+                           WS-LAB1-RECONFILE-NAME
+                       MOVE "Y" TO WS-MISMATCH-SW
+                       MOVE ZERO TO LAB1-RCN-REC-COUNT
+                           LAB1-RCN-VALUE-TOTAL
+               END-READ
+               CLOSE LAB1-RECONFILE
+           END-IF.
+
+       READ-LAB2-RECON-PARAGRAPH.
+           OPEN INPUT LAB2-RECONFILE
+           IF WS-LAB2-RECON-STATUS NOT = "00" THEN
+               DISPLAY "*** LAB2c reconciliation file not found: "
+                   WS-LAB2-RECONFILE-NAME
+               MOVE "Y" TO WS-MISMATCH-SW
+               MOVE ZERO TO LAB2-RCN-REC-COUNT LAB2-RCN-VALUE-TOTAL
+           ELSE
+               READ LAB2-RECONFILE
+                   AT END
+                       DISPLAY "*** LAB2c reconciliation file empty: "
+                           WS-LAB2-RECONFILE-NAME
+                       MOVE "Y" TO WS-MISMATCH-SW
+                       MOVE ZERO TO LAB2-RCN-REC-COUNT
+                           LAB2-RCN-VALUE-TOTAL
+               END-READ
+               CLOSE LAB2-RECONFILE
+           END-IF.
+
+      *****************************************************
+      * RECONCILE-PARAGRAPH compares the two programs' record   *
+      * counts and value totals and flags a mismatch once either *
+      * difference exceeds its tolerance.                        *
+      *****************************************************
+       RECONCILE-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "LAB1c/LAB2c Same-Day Reconciliation"
+           DISPLAY "LAB1c: count=" LAB1-RCN-REC-COUNT
+               " total=" LAB1-RCN-VALUE-TOTAL
+           DISPLAY "LAB2c: count=" LAB2-RCN-REC-COUNT
+               " total=" LAB2-RCN-VALUE-TOTAL
+
+           COMPUTE WS-COUNT-DIFF =
+               LAB1-RCN-REC-COUNT - LAB2-RCN-REC-COUNT
+           IF WS-COUNT-DIFF < 0 THEN
+               COMPUTE WS-COUNT-DIFF = WS-COUNT-DIFF * -1
+           END-IF
+
+           COMPUTE WS-VALUE-DIFF =
+               LAB1-RCN-VALUE-TOTAL - LAB2-RCN-VALUE-TOTAL
+           IF WS-VALUE-DIFF < 0 THEN
+               COMPUTE WS-VALUE-DIFF = WS-VALUE-DIFF * -1
+           END-IF
+
+           IF WS-COUNT-DIFF > WS-COUNT-TOLERANCE THEN
+               MOVE "Y" TO WS-MISMATCH-SW
+           END-IF
+           IF WS-VALUE-DIFF > WS-VALUE-TOLERANCE THEN
+               MOVE "Y" TO WS-MISMATCH-SW
+           END-IF
+
+           IF WS-MISMATCH-SW = "Y" THEN
+               DISPLAY "*** MISMATCH: LAB1c and LAB2c do not tie out"
+               DISPLAY "*** count difference: " WS-COUNT-DIFF
+               DISPLAY "*** value difference: " WS-VALUE-DIFF
+           ELSE
+               DISPLAY "Reconciled: LAB1c and LAB2c tie out within "
+                   "tolerance."
+           END-IF.
