@@ -1,15 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB1b.
        AUTHOR. Wyatt Reid.
-       * "This program takes unsigned ints as input and reports the"
-       * "last value entered before sentinel value in loop fashion."
+      * "This program takes unsigned ints as input and reports the"
+      * "last value entered before sentinel value in loop fashion."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-FILE ASSIGN TO "lab1b-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
-       01  FOO-INT     PIC 9(4).
-       01  BAR-INT     PIC 9(4).
-       01  INI-INT     PIC 9(4).
+       01  FOO-INT     PIC 9(6).
+       01  BAR-INT     PIC 9(6).
+       01  INI-INT     PIC 9(6).
        01  SESS        PIC X(1).
+       01  REC-COUNT   PIC 9(6)        VALUE 0.
+
+       01  WS-INPUT     PIC X(6).
+       01  WS-INPUT-NUM PIC 9(6).
+       01  WS-VALID-SW  PIC A(1).
+
+      * "WS-INPUT-RAW is one byte wider than the 6-digit prompt asks"
+      * "for, purely so a 7th digit can be detected and rejected as"
+      * "overflow before WS-INPUT ever sees it."
+       01  WS-INPUT-RAW PIC X(7).
+
+      * "WS-UNDO-SW/WS-PREV-BAR-INT/WS-HAS-PREV-SW back out a"
+      * "fat-fingered entry without restarting the whole session -"
+      * "ACCEPT-ONCE-PARAGRAPH recognizes U/u as an undo command"
+      * "alongside the ordinary numeric entries."
+       01  WS-UNDO-SW      PIC A(1)     VALUE "N".
+       01  WS-HAS-PREV-SW  PIC A(1)     VALUE "N".
+       01  WS-PREV-BAR-INT PIC 9(6).
 
        PROCEDURE DIVISION.
        000-MAIN.
@@ -19,23 +50,83 @@
            PERFORM C-PARAGRAPH.
 
        XC-PARAGRAPH.
-           DISPLAY "Enter a 4-digit unsigned number (0 to stop): "
-               WITH NO ADVANCING
-           ACCEPT FOO-INT
+           MOVE "N" TO WS-HAS-PREV-SW
+           MOVE 0 TO BAR-INT
+           PERFORM ACCEPT-FOO-PARAGRAPH
            IF FOO-INT = 0 THEN
                GO TO STOP-PARAGRAPH
            ELSE
                MOVE FOO-INT TO INI-INT
+               ADD 1 TO REC-COUNT
            END-IF.
 
        A-PARAGRAPH.
-           DISPLAY "Enter a 4-digit unsigned number (0 to stop): "
+           PERFORM ACCEPT-FOO-PARAGRAPH
+           IF WS-UNDO-SW = "Y" THEN
+               PERFORM UNDO-LAST-PARAGRAPH
+           ELSE
+               IF FOO-INT = 0 THEN
+                   DISPLAY " "
+               ELSE
+                   MOVE BAR-INT TO WS-PREV-BAR-INT
+                   MOVE "Y" TO WS-HAS-PREV-SW
+                   MOVE FOO-INT TO BAR-INT
+                   ADD 1 TO REC-COUNT
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * UNDO-LAST-PARAGRAPH backs BAR-INT out to the value it  *
+      * held before the last entry was folded in, so an        *
+      * operator who fat-fingers a value doesn't have to        *
+      * restart the whole session over from XC-PARAGRAPH.        *
+      *****************************************************
+       UNDO-LAST-PARAGRAPH.
+           MOVE WS-PREV-BAR-INT TO BAR-INT
+           MOVE "N" TO WS-HAS-PREV-SW
+           SUBTRACT 1 FROM REC-COUNT
+           DISPLAY "Last entry backed out. Value now: " BAR-INT
+           MOVE "N" TO WS-UNDO-SW.
+
+       ACCEPT-FOO-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-ONCE-PARAGRAPH.
+           DISPLAY "Enter a 6-digit unsigned number (0 to stop, U "
                WITH NO ADVANCING
-           ACCEPT FOO-INT
-           IF FOO-INT = 0 THEN
-               DISPLAY " "
+           DISPLAY "to undo last entry): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-RAW
+           MOVE WS-INPUT-RAW(1:6) TO WS-INPUT
+           IF WS-INPUT = "U" OR WS-INPUT = "u" THEN
+               IF WS-HAS-PREV-SW = "Y" THEN
+                   MOVE "Y" TO WS-UNDO-SW
+                   MOVE "Y" TO WS-VALID-SW
+               ELSE
+                   DISPLAY "Nothing to undo yet."
+                   MOVE "N" TO WS-VALID-SW
+               END-IF
            ELSE
-               MOVE FOO-INT TO BAR-INT
+               MOVE "N" TO WS-UNDO-SW
+               IF WS-INPUT-RAW(7:1) >= "0" AND WS-INPUT-RAW(7:1) <= "9"
+                       THEN
+                   DISPLAY "Invalid entry - value exceeds the "
+                       WITH NO ADVANCING
+                   DISPLAY "6-digit maximum."
+                   MOVE "N" TO WS-VALID-SW
+               ELSE
+                   IF WS-INPUT IS NUMERIC THEN
+                       MOVE WS-INPUT TO WS-INPUT-NUM
+                       MOVE WS-INPUT-NUM TO FOO-INT
+                       MOVE "Y" TO WS-VALID-SW
+                   ELSE
+                       DISPLAY "Invalid entry - enter a 6-digit "
+                           WITH NO ADVANCING
+                       DISPLAY "unsigned number."
+                       MOVE "N" TO WS-VALID-SW
+                   END-IF
+               END-IF
            END-IF.
 
        B-PARAGRAPH.
@@ -44,9 +135,7 @@
            DISPLAY "The last number entered: " BAR-INT.
 
        C-PARAGRAPH.
-           DISPLAY "Another Session (Y/N)? "
-               WITH NO ADVANCING
-           ACCEPT SESS
+           PERFORM ACCEPT-SESS-PARAGRAPH
            IF SESS = "N" OR SESS = "n" THEN
                GO TO STOP-PARAGRAPH
            ELSE
@@ -54,5 +143,32 @@
                GO TO 000-MAIN
            END-IF.
 
+       ACCEPT-SESS-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-SESS-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-SESS-ONCE-PARAGRAPH.
+           DISPLAY "Another Session (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT SESS
+           IF SESS = "Y" OR SESS = "y"
+               OR SESS = "N" OR SESS = "n" THEN
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "Invalid entry - enter Y or N."
+               MOVE "N" TO WS-VALID-SW
+           END-IF.
+
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE REC-COUNT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
+
        STOP-PARAGRAPH.
+           PERFORM WRITE-STATUS-PARAGRAPH
            STOP RUN.
