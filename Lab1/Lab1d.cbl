@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB1d.
+       AUTHOR. Wyatt A Reid.
+      * "File-driven sibling of LAB1c that SORTs lab1c-in.dat's detail"
+      * "values into ascending order (duplicates preserved) as a"
+      * "secondary report - LAB1a/LAB1b/LAB1c only ever keep the"
+      * "first and last value, which says nothing about how the rest"
+      * "of the day's values were distributed."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO WS-INFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+           SELECT REPORT-FILE ASSIGN TO WS-OUTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+           COPY INTREC.
+
+       SD  SORT-WORK.
+       01  SRT-RECORD.
+           05  SRT-INT         Pic S9(7)V9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD       Pic X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY INTRECWS.
+
+      * "LAB1D_INFILE/LAB1D_OUTFILE" stand in for JCL DD overrides,"
+      * "same as every other filename in this suite."
+       01  WS-INFILE-NAME      Pic X(40).
+       01  WS-INFILE-STATUS    Pic X(2).
+       01  WS-OUTFILE-NAME     Pic X(40).
+
+       01  WS-EOF              Pic A(1)        VALUE "N".
+       01  WS-SORT-EOF         Pic A(1)        VALUE "N".
+       01  WS-RANK             Pic 9(6)   COMP VALUE 0.
+       01  WS-REC-COUNT        Pic 9(6)   COMP VALUE 0.
+
+       01  WS-REPORT-LINE      Pic X(80).
+       01  WS-RANK-TXT         Pic Z(5)9.
+       01  WS-VALUE-TEXT       Pic -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM INITIALIZE-PARAGRAPH
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-INT
+               INPUT PROCEDURE IS RELEASE-DETAIL-PARAGRAPH
+               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT-PARAGRAPH
+           DISPLAY " "
+           DISPLAY "Sorted " WS-REC-COUNT " value(s) to "
+               WS-OUTFILE-NAME
+           STOP RUN.
+
+       INITIALIZE-PARAGRAPH.
+           MOVE "lab1c-in.dat" TO WS-INFILE-NAME
+           ACCEPT WS-INFILE-NAME FROM ENVIRONMENT "LAB1D_INFILE"
+           IF WS-INFILE-NAME = SPACES THEN
+               MOVE "lab1c-in.dat" TO WS-INFILE-NAME
+           END-IF
+           MOVE "lab1d-sorted-rpt.dat" TO WS-OUTFILE-NAME
+           ACCEPT WS-OUTFILE-NAME FROM ENVIRONMENT "LAB1D_OUTFILE"
+           IF WS-OUTFILE-NAME = SPACES THEN
+               MOVE "lab1d-sorted-rpt.dat" TO WS-OUTFILE-NAME
+           END-IF.
+
+      *****************************************************
+      * RELEASE-DETAIL-PARAGRAPH feeds the SORT every detail   *
+      * value in lab1c-in.dat, skipping the header/trailer       *
+      * control records - a missing or unreadable input file     *
+      * is reported cleanly instead of abending.                 *
+      *****************************************************
+       RELEASE-DETAIL-PARAGRAPH.
+           OPEN INPUT INFILE
+           IF WS-INFILE-STATUS NOT = "00" THEN
+               DISPLAY "*** Input file not found or unreadable: "
+                   WS-INFILE-NAME
+               DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+               DISPLAY "*** Run terminated."
+               STOP RUN
+           END-IF
+           PERFORM READ-RELEASE-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-EOF = "Y"
+           CLOSE INFILE.
+
+       READ-RELEASE-PARAGRAPH.
+           READ INFILE NEXT RECORD INTO WS-Record
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF WS-INFILE-STATUS NOT = "00" THEN
+                       DISPLAY "*** Error reading input file: "
+                           WS-INFILE-NAME
+                       DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+                       DISPLAY "*** Run terminated."
+                       STOP RUN
+                   END-IF
+                   EVALUATE WS-REC-TYPE
+                       WHEN "H"
+                           CONTINUE
+                       WHEN "T"
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE WS-Int TO SRT-INT
+                           ADD 1 TO WS-REC-COUNT
+                           RELEASE SRT-RECORD
+                   END-EVALUATE
+           END-READ.
+
+      *****************************************************
+      * WRITE-SORTED-REPORT-PARAGRAPH drains the sorted work    *
+      * file in ascending order, numbering each line by rank      *
+      * (duplicates each get their own rank and line).            *
+      *****************************************************
+       WRITE-SORTED-REPORT-PARAGRAPH.
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LAB1d Sorted Value Report" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           PERFORM WRITE-SORTED-LINE-PARAGRAPH
+           PERFORM RETURN-SORT-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-SORT-EOF = "Y"
+           CLOSE REPORT-FILE.
+
+       RETURN-SORT-PARAGRAPH.
+           RETURN SORT-WORK RECORD
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF
+               NOT AT END
+                   ADD 1 TO WS-RANK
+                   MOVE WS-RANK TO WS-RANK-TXT
+                   MOVE SRT-INT TO WS-VALUE-TEXT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "  #" WS-RANK-TXT ": " WS-VALUE-TEXT
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-SORTED-LINE-PARAGRAPH
+           END-RETURN.
+
+       WRITE-SORTED-LINE-PARAGRAPH.
+           DISPLAY WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
