@@ -1,47 +1,497 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB1c.
        AUTHOR. Wyatt A Reid.
-       * "This program takes unsigned ints as input from file and "
-       * "reports the last value entered before sentinel value."
+      * "This program takes unsigned ints as input from file and "
+      * "reports the count of records read, the first value, and "
+      * "the last value read before end of file."
+      * "2026-08-09 WAR Added header/trailer control records so a"
+      * "            short or corrupted transmission is flagged."
+      * "2026-08-09 WAR STOP RUN now sets RETURN-CODE so a follow-on"
+      * "            job step can branch on how the run went."
+      * "2026-08-09 WAR Added a record-number/value audit listing"
+      * "            (ECHOFILE) alongside the summary."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "lab1c-in.dat"
+           SELECT INFILE ASSIGN TO WS-INFILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT FILELIST ASSIGN TO WS-FILELIST-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RECONFILE ASSIGN TO WS-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT ECHOFILE ASSIGN TO WS-ECHOFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-FILE ASSIGN TO "lab1c-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
-       01  Int-Record.
-           05  Int     Pic 9(4).
+           COPY INTREC.
+
+       FD  FILELIST.
+       01  FL-RECORD       Pic X(40).
+
+      * "CKPT-RECORD carries everything READ-PARAGRAPH needs to pick"
+      * "up mid-file after a cancelled or bounced run instead of"
+      * "reprocessing a large input file from record one."
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-FILE-IDX        Pic 9(4).
+           05  CKPT-FILE-REC-COUNT  Pic 9(6).
+           05  CKPT-REC-COUNT       Pic 9(6).
+           05  CKPT-INI-INT         Pic S9(7)V9(2).
+           05  CKPT-FOO-INT         Pic S9(7)V9(2).
+           05  CKPT-FIRST-SW        Pic A(1).
+           05  CKPT-RUN-HASH        Pic S9(9)V9(2).
+           05  CKPT-FILE-HASH       Pic S9(9)V9(2).
+           05  CKPT-EXPECTED-CNT    Pic 9(6).
+           05  CKPT-CTL-SW          Pic A(1).
+           05  FILLER               Pic X(08).
+
+      * "RECON-RECORD is written at the end of a normal run so"
+      * "LABRECON can tie this run's record count and value total"
+      * "back to the same day's LAB2c run."
+       FD  RECONFILE.
+           COPY RECONREC.
+
+       FD  ECHOFILE.
+       01  ECHO-RECORD         PIC X(80).
+
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
 
        WORKING-STORAGE SECTION.
-       01  WS-Int-Record.
-           05 WS-Int   Pic 9(4).
+           COPY INTRECWS.
+
+      * "LAB1C_INFILE" stands in for a JCL DD override - operations"
+      * "exports it ahead of this step to point at a different"
+      * "day's file without touching the source or renaming files."
+       01  WS-INFILE-NAME  Pic X(40).
+
+      * "WS-INFILE-STATUS is checked after OPEN and after each READ"
+      * "of INFILE so a late or missing upstream feed fails cleanly"
+      * "with a message instead of abending the run."
+       01  WS-INFILE-STATUS Pic X(2).
+
+      * "LAB1C_FILELIST points at a file-of-filenames for a run that"
+      * "spans more than one input file (e.g. a same-day supplemental"
+      * "feed) - when it doesn't exist, WS-INFILE-NAME above is run"
+      * "as a single-entry list so the old one-file behavior is"
+      * "unchanged."
+       01  WS-FILELIST-NAME Pic X(40).
+       01  WS-FL-STATUS     Pic X(2).
+       01  WS-FL-EOF        Pic A(1)        VALUE "N".
+       01  WS-FILE-TABLE.
+           05  WS-FILE-ENTRY Pic X(40)      OCCURS 50 TIMES
+                                             INDEXED BY WS-FILE-IDX.
+       01  WS-FILE-CNT      Pic 9(4)   COMP VALUE 0.
+
+       01  FOO-INT         Pic S9(7)V9(2).
+       01  WS-EOF          Pic A(1).
+
+       01  INI-INT         Pic S9(7)V9(2).
+       01  REC-COUNT       Pic 9(6)        VALUE 0.
+       01  WS-FIRST-SW     Pic A(1)        VALUE "Y".
+
+       01  WS-EXPECTED-CNT Pic 9(6)        VALUE 0.
+       01  WS-RUN-HASH     Pic S9(9)V9(2)   VALUE 0.
+       01  WS-CTL-SW       Pic A(1)        VALUE "N".
+
+      * "Per-file counters for CHECK-TRAILER-PARAGRAPH - each file in"
+      * "the list carries its own header/trailer, so the tie-out check"
+      * "has to reset at each file boundary even though REC-COUNT and"
+      * "WS-RUN-HASH above keep accumulating for the whole run."
+       01  WS-FILE-REC-COUNT Pic 9(6)       VALUE 0.
+       01  WS-FILE-HASH      Pic S9(9)V9(2)  VALUE 0.
+
+      * "LAB1C_CKPTFILE points at the restart checkpoint written"
+      * "every WS-CKPT-INTERVAL detail records - a large input file"
+      * "can resume from the last checkpoint instead of reprocessing"
+      * "everything already read if a run is cancelled partway"
+      * "through. Cleared to empty at the end of a normal run so the"
+      * "next run starts fresh instead of restarting forever."
+       01  WS-CKPTFILE-NAME    Pic X(40).
+       01  WS-CKPT-STATUS      Pic X(2).
+       01  WS-CKPT-INTERVAL    Pic 9(4)   COMP   VALUE 1000.
+       01  WS-RESTART-SW       Pic A(1)        VALUE "N".
+       01  WS-RESTART-FILE-IDX Pic 9(4)   COMP   VALUE 0.
+       01  WS-RESTART-FILE-CNT Pic 9(6)   COMP   VALUE 0.
+       01  WS-SKIP-CNT         Pic 9(6)   COMP   VALUE 0.
+       01  WS-SKIP-DONE        Pic 9(6)   COMP   VALUE 0.
+
+      * "LAB1C_RECONFILE points at this run's reconciliation record -"
+      * "LABRECON reads it alongside LAB2c's to tie the two programs'"
+      * "same-day totals together."
+       01  WS-RECONFILE-NAME   Pic X(40).
+       01  WS-RECON-STATUS     Pic X(2).
+       01  WS-RUN-DATE         Pic 9(8).
 
-       01  FOO-INT     Pic 9(4).
-       01  WS-EOF      Pic A(1).
+      * "LAB1C_ECHOFILE points at a plain record-number/value audit"
+      * "listing written alongside the summary - one line per detail"
+      * "record, in input order, for an auditor to tie this run's"
+      * "output straight back to the original input feed."
+       01  WS-ECHOFILE-NAME    Pic X(40).
+       01  WS-ECHO-LINE        Pic X(80).
+       01  WS-ECHO-SEQ-TXT     Pic Z(05)9.
+       01  WS-ECHO-VAL-TXT     Pic Z(06)9.9(2).
 
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM INITIALIZE-PARAGRAPH
-           PERFORM READ-PARAGRAPH WITH TEST BEFORE UNTIL WS-EOF = "Y"
+           PERFORM PROCESS-ONE-FILE-PARAGRAPH
+               VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > WS-FILE-CNT
 
-           DISPLAY FOO-INT
+           PERFORM OUTPUT-PARAGRAPH
+           PERFORM WRITE-RECON-PARAGRAPH
+           PERFORM CLOSEECHO-PARAGRAPH
+           PERFORM CLEAR-CHECKPOINT-PARAGRAPH
+           PERFORM SET-RETURN-CODE-PARAGRAPH
+           PERFORM WRITE-STATUS-PARAGRAPH
 
-           PERFORM CLOSE-PARAGRAPH
            STOP RUN.
 
+      *****************************************************
+      * SET-RETURN-CODE-PARAGRAPH sets the run-completion     *
+      * return code a follow-on job step can branch on - 0     *
+      * for a clean run, 4 when the run finished but the       *
+      * header/trailer control totals did not tie out. The     *
+      * file-not-found/read-error paths in PROCESS-ONE-FILE-    *
+      * PARAGRAPH and READ-PARAGRAPH set RETURN-CODE to 8 and   *
+      * STOP RUN directly, since those runs never reach here.   *
+      *****************************************************
+       SET-RETURN-CODE-PARAGRAPH.
+           IF WS-CTL-SW = "Y" THEN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *****************************************************
+      * WRITE-STATUS-PARAGRAPH leaves this run's date/time/   *
+      * count behind for HelloWorld's front-end menu to read  *
+      * and display alongside the other programs' last runs.  *
+      *****************************************************
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE REC-COUNT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
+
        INITIALIZE-PARAGRAPH.
-           OPEN INPUT INFILE.
+           MOVE "lab1c-in.dat" TO WS-INFILE-NAME
+           ACCEPT WS-INFILE-NAME FROM ENVIRONMENT "LAB1C_INFILE"
+           IF WS-INFILE-NAME = SPACES THEN
+               MOVE "lab1c-in.dat" TO WS-INFILE-NAME
+           END-IF
+           MOVE "lab1c-filelist.dat" TO WS-FILELIST-NAME
+           ACCEPT WS-FILELIST-NAME FROM ENVIRONMENT "LAB1C_FILELIST"
+           IF WS-FILELIST-NAME = SPACES THEN
+               MOVE "lab1c-filelist.dat" TO WS-FILELIST-NAME
+           END-IF
+           MOVE "lab1c-ckpt.dat" TO WS-CKPTFILE-NAME
+           ACCEPT WS-CKPTFILE-NAME FROM ENVIRONMENT "LAB1C_CKPTFILE"
+           IF WS-CKPTFILE-NAME = SPACES THEN
+               MOVE "lab1c-ckpt.dat" TO WS-CKPTFILE-NAME
+           END-IF
+           MOVE "lab1c-recon.dat" TO WS-RECONFILE-NAME
+           ACCEPT WS-RECONFILE-NAME FROM ENVIRONMENT "LAB1C_RECONFILE"
+           IF WS-RECONFILE-NAME = SPACES THEN
+               MOVE "lab1c-recon.dat" TO WS-RECONFILE-NAME
+           END-IF
+           MOVE "lab1c-echo.dat" TO WS-ECHOFILE-NAME
+           ACCEPT WS-ECHOFILE-NAME FROM ENVIRONMENT "LAB1C_ECHOFILE"
+           IF WS-ECHOFILE-NAME = SPACES THEN
+               MOVE "lab1c-echo.dat" TO WS-ECHOFILE-NAME
+           END-IF
+           PERFORM BUILD-FILE-TABLE-PARAGRAPH
+           PERFORM LOAD-CHECKPOINT-PARAGRAPH
+           PERFORM OPENECHO-PARAGRAPH.
+
+      *****************************************************
+      * LOAD-CHECKPOINT-PARAGRAPH looks for a checkpoint left *
+      * behind by an earlier, incomplete run. An empty or     *
+      * missing checkpoint file means there is nothing to     *
+      * restart from, and this run starts at record one as    *
+      * usual.                                                 *
+      *****************************************************
+       LOAD-CHECKPOINT-PARAGRAPH.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35" THEN
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTART-SW
+                       MOVE CKPT-FILE-IDX TO WS-RESTART-FILE-IDX
+                       MOVE CKPT-FILE-REC-COUNT TO WS-RESTART-FILE-CNT
+                       MOVE CKPT-REC-COUNT TO REC-COUNT
+                       MOVE CKPT-INI-INT TO INI-INT
+                       MOVE CKPT-FOO-INT TO FOO-INT
+                       MOVE CKPT-FIRST-SW TO WS-FIRST-SW
+                       MOVE CKPT-RUN-HASH TO WS-RUN-HASH
+                       MOVE CKPT-FILE-HASH TO WS-FILE-HASH
+                       MOVE CKPT-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       MOVE CKPT-CTL-SW TO WS-CTL-SW
+                       DISPLAY "Resuming from checkpoint at record "
+                           REC-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************
+      * WRITE-CHECKPOINT-PARAGRAPH saves everything needed to *
+      * resume mid-file, overwriting any earlier checkpoint.   *
+      *****************************************************
+       WRITE-CHECKPOINT-PARAGRAPH.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-FILE-IDX TO CKPT-FILE-IDX
+           MOVE WS-FILE-REC-COUNT TO CKPT-FILE-REC-COUNT
+           MOVE REC-COUNT TO CKPT-REC-COUNT
+           MOVE INI-INT TO CKPT-INI-INT
+           MOVE FOO-INT TO CKPT-FOO-INT
+           MOVE WS-FIRST-SW TO CKPT-FIRST-SW
+           MOVE WS-RUN-HASH TO CKPT-RUN-HASH
+           MOVE WS-FILE-HASH TO CKPT-FILE-HASH
+           MOVE WS-EXPECTED-CNT TO CKPT-EXPECTED-CNT
+           MOVE WS-CTL-SW TO CKPT-CTL-SW
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * CLEAR-CHECKPOINT-PARAGRAPH truncates the checkpoint to *
+      * empty once a run finishes normally, so the next run    *
+      * starts fresh instead of restarting from a completed    *
+      * run's final checkpoint.                                *
+      *****************************************************
+       CLEAR-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * WRITE-RECON-PARAGRAPH leaves this run's record count,  *
+      * value total, and first/last figures behind for LABRECON *
+      * to tie out against the same day's LAB2c run, and for    *
+      * LABEOD to fold into the combined end-of-day report.     *
+      *****************************************************
+       WRITE-RECON-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO Recon-Record
+           MOVE "LAB1C" TO RCN-SOURCE
+           MOVE WS-RUN-DATE TO RCN-RUN-DATE
+           MOVE REC-COUNT TO RCN-REC-COUNT
+           MOVE WS-RUN-HASH TO RCN-VALUE-TOTAL
+           MOVE INI-INT TO RCN-FIRST-VAL
+           MOVE FOO-INT TO RCN-LAST-VAL
+           OPEN OUTPUT RECONFILE
+           WRITE Recon-Record
+           CLOSE RECONFILE.
+
+      *****************************************************
+      * OPENECHO-PARAGRAPH opens this run's record-number/     *
+      * value audit listing ahead of the detail rows           *
+      * ECHO-DETAIL-PARAGRAPH writes as each input record is   *
+      * read.                                                   *
+      *****************************************************
+       OPENECHO-PARAGRAPH.
+           OPEN OUTPUT ECHOFILE
+           MOVE SPACES TO WS-ECHO-LINE
+           STRING "Record,Value" DELIMITED BY SIZE
+               INTO WS-ECHO-LINE
+           WRITE ECHO-RECORD FROM WS-ECHO-LINE.
+
+      *****************************************************
+      * ECHO-DETAIL-PARAGRAPH writes one audit line per input  *
+      * detail record, tagged with REC-COUNT the same running  *
+      * record number the summary reports.                     *
+      *****************************************************
+       ECHO-DETAIL-PARAGRAPH.
+           MOVE REC-COUNT TO WS-ECHO-SEQ-TXT
+           MOVE FOO-INT TO WS-ECHO-VAL-TXT
+           MOVE SPACES TO WS-ECHO-LINE
+           STRING WS-ECHO-SEQ-TXT DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               WS-ECHO-VAL-TXT DELIMITED BY SIZE
+               INTO WS-ECHO-LINE
+           WRITE ECHO-RECORD FROM WS-ECHO-LINE.
+
+      *****************************************************
+      * CLOSEECHO-PARAGRAPH closes the audit listing once     *
+      * every input file for this run has been processed.      *
+      *****************************************************
+       CLOSEECHO-PARAGRAPH.
+           CLOSE ECHOFILE.
+
+      *****************************************************
+      * BUILD-FILE-TABLE-PARAGRAPH loads the names of every  *
+      * input file this run should process, in order. If no  *
+      * file-of-filenames exists, WS-INFILE-NAME becomes a    *
+      * one-entry list so a single-file run behaves exactly   *
+      * as it always has.                                     *
+      *****************************************************
+       BUILD-FILE-TABLE-PARAGRAPH.
+           OPEN INPUT FILELIST
+           IF WS-FL-STATUS = "35" THEN
+               MOVE WS-INFILE-NAME TO WS-FILE-ENTRY(1)
+               MOVE 1 TO WS-FILE-CNT
+           ELSE
+               PERFORM READ-FILELIST-PARAGRAPH
+                   WITH TEST BEFORE UNTIL WS-FL-EOF = "Y"
+               CLOSE FILELIST
+           END-IF.
+
+       READ-FILELIST-PARAGRAPH.
+           READ FILELIST
+               AT END MOVE "Y" TO WS-FL-EOF
+               NOT AT END
+                   ADD 1 TO WS-FILE-CNT
+                   MOVE FL-RECORD TO WS-FILE-ENTRY(WS-FILE-CNT)
+           END-READ.
+
+      *****************************************************
+      * PROCESS-ONE-FILE-PARAGRAPH opens the next file in the *
+      * list, runs the usual READ-PARAGRAPH loop against it,  *
+      * and closes it again. REC-COUNT, WS-RUN-HASH, INI-INT, *
+      * and WS-CTL-SW all carry over from one file to the     *
+      * next; only the per-file tie-out counters reset.       *
+      *****************************************************
+       PROCESS-ONE-FILE-PARAGRAPH.
+           IF WS-RESTART-SW = "Y" AND WS-FILE-IDX < WS-RESTART-FILE-IDX
+               CONTINUE
+           ELSE
+               MOVE WS-FILE-ENTRY(WS-FILE-IDX) TO WS-INFILE-NAME
+               IF WS-RESTART-SW = "Y"
+                       AND WS-FILE-IDX = WS-RESTART-FILE-IDX THEN
+                   MOVE WS-RESTART-FILE-CNT TO WS-SKIP-CNT
+                   MOVE WS-RESTART-FILE-CNT TO WS-FILE-REC-COUNT
+               ELSE
+                   MOVE 0 TO WS-FILE-REC-COUNT
+                   MOVE 0 TO WS-FILE-HASH
+                   MOVE 0 TO WS-SKIP-CNT
+               END-IF
+               MOVE 0 TO WS-EXPECTED-CNT
+               MOVE "N" TO WS-EOF
+               OPEN INPUT INFILE
+               IF WS-INFILE-STATUS NOT = "00" THEN
+                   DISPLAY "*** Input file not found or unreadable: "
+                       WS-INFILE-NAME
+                   DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+                   DISPLAY "*** Run terminated."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF WS-SKIP-CNT > 0 THEN
+                   PERFORM SKIP-DETAIL-PARAGRAPH
+               END-IF
+               PERFORM READ-PARAGRAPH
+                   WITH TEST BEFORE UNTIL WS-EOF = "Y"
+               CLOSE INFILE
+               IF WS-FILE-IDX = WS-RESTART-FILE-IDX THEN
+                   MOVE "N" TO WS-RESTART-SW
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * SKIP-DETAIL-PARAGRAPH discards the detail records a   *
+      * prior run already folded into the running totals      *
+      * before the checkpoint it restarted from, leaving       *
+      * READ-PARAGRAPH to resume normal processing right after.*
+      *****************************************************
+       SKIP-DETAIL-PARAGRAPH.
+           MOVE 0 TO WS-SKIP-DONE
+           PERFORM SKIP-ONE-RECORD-PARAGRAPH
+               WITH TEST BEFORE
+               UNTIL WS-SKIP-DONE >= WS-SKIP-CNT OR WS-EOF = "Y".
+
+       SKIP-ONE-RECORD-PARAGRAPH.
+           READ INFILE NEXT RECORD INTO WS-Record
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   EVALUATE WS-REC-TYPE
+                       WHEN "H"
+                           MOVE WS-H-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       WHEN OTHER
+                           ADD 1 TO WS-SKIP-DONE
+                   END-EVALUATE
+           END-READ.
 
        READ-PARAGRAPH.
-           READ INFILE NEXT RECORD INTO WS-Int-Record
+           READ INFILE NEXT RECORD INTO WS-Record
                AT END MOVE "Y" to WS-EOF
-               NOT AT END MOVE WS-Int TO FOO-INT
+               NOT AT END
+                   IF WS-INFILE-STATUS NOT = "00" THEN
+                       DISPLAY "*** Error reading input file: "
+                           WS-INFILE-NAME
+                       DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+                       DISPLAY "*** Run terminated."
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   EVALUATE WS-REC-TYPE
+                       WHEN "H"
+                           MOVE WS-H-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       WHEN "T"
+                           PERFORM CHECK-TRAILER-PARAGRAPH
+                       WHEN OTHER
+                           MOVE WS-Int TO FOO-INT
+                           ADD 1 TO REC-COUNT
+                           ADD 1 TO WS-FILE-REC-COUNT
+                           ADD WS-Int TO WS-RUN-HASH
+                           ADD WS-Int TO WS-FILE-HASH
+                           IF WS-FIRST-SW = "Y" THEN
+                               MOVE FOO-INT TO INI-INT
+                               MOVE "N" TO WS-FIRST-SW
+                           END-IF
+                           PERFORM ECHO-DETAIL-PARAGRAPH
+                           IF FUNCTION MOD(REC-COUNT WS-CKPT-INTERVAL)
+                                   = 0 THEN
+                               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+                           END-IF
+                   END-EVALUATE
            END-READ.
 
-       CLOSE-PARAGRAPH.
-           CLOSE INFILE.
+       CHECK-TRAILER-PARAGRAPH.
+           IF WS-T-REC-COUNT NOT = WS-FILE-REC-COUNT
+               OR WS-T-HASH-TOTAL NOT = WS-FILE-HASH THEN
+               MOVE "Y" TO WS-CTL-SW
+           END-IF
+           IF WS-EXPECTED-CNT NOT = 0
+               AND WS-EXPECTED-CNT NOT = WS-FILE-REC-COUNT
+               MOVE "Y" TO WS-CTL-SW
+           END-IF.
+
+       OUTPUT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Records read: " REC-COUNT
+           IF REC-COUNT = 0 THEN
+               DISPLAY "No records were read from lab1c-in.dat"
+           ELSE
+               DISPLAY "First value: " INI-INT
+               DISPLAY "Last value: " FOO-INT
+           END-IF
+           IF WS-CTL-SW = "Y" THEN
+               DISPLAY "*** WARNING: transmission short or corrupted -"
+               DISPLAY "*** header/trailer control totals do not tie"
+               DISPLAY "*** to the detail records actually read."
+           END-IF.
