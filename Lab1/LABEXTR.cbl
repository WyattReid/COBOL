@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABEXTR.
+       AUTHOR. Wyatt Reid.
+      * "Rebuilds a LAB1c/LAB2c line sequential transmission file"
+      * "from LAB-MASTER.dat (the indexed file LABMAINT.cbl"
+      * "maintains), computing the header expected-count and trailer"
+      * "record-count/hash-total fresh from the master's current"
+      * "contents, in ascending record-ID order."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTERFILE ASSIGN TO WS-MASTERFILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-REC-ID
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT OUTFILE ASSIGN TO WS-OUTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTERFILE.
+           COPY INTMAST.
+
+       FD  OUTFILE.
+           COPY INTREC.
+
+       WORKING-STORAGE SECTION.
+      * "LABEXTR_MASTERFILE/LABEXTR_OUTFILE" stand in for JCL DD"
+      * "overrides, same as every other filename in this suite."
+       01  WS-MASTERFILE-NAME  Pic X(40).
+       01  WS-OUTFILE-NAME     Pic X(40).
+       01  WS-MST-STATUS       Pic X(2).
+       01  WS-EOF              Pic A(1)        VALUE "N".
+
+       01  WS-REC-COUNT        Pic 9(6)        VALUE 0.
+       01  WS-HASH-TOTAL       Pic S9(9)V9(2)   VALUE 0.
+       01  WS-RUN-DATE         Pic 9(8).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM OPENMASTER-PARAGRAPH
+           PERFORM TALLY-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-EOF = "Y"
+           CLOSE MASTERFILE
+
+           PERFORM WRITE-TRANSMISSION-PARAGRAPH
+
+           DISPLAY " "
+           DISPLAY "Extracted " WS-REC-COUNT " record(s) to "
+               WS-OUTFILE-NAME
+           STOP RUN.
+
+       OPENMASTER-PARAGRAPH.
+           MOVE "lab-master.dat" TO WS-MASTERFILE-NAME
+           ACCEPT WS-MASTERFILE-NAME FROM ENVIRONMENT
+               "LABEXTR_MASTERFILE"
+           IF WS-MASTERFILE-NAME = SPACES THEN
+               MOVE "lab-master.dat" TO WS-MASTERFILE-NAME
+           END-IF
+           MOVE "lab-extract.dat" TO WS-OUTFILE-NAME
+           ACCEPT WS-OUTFILE-NAME FROM ENVIRONMENT "LABEXTR_OUTFILE"
+           IF WS-OUTFILE-NAME = SPACES THEN
+               MOVE "lab-extract.dat" TO WS-OUTFILE-NAME
+           END-IF
+           OPEN INPUT MASTERFILE
+           IF WS-MST-STATUS NOT = "00" THEN
+               DISPLAY "*** Master file not found or unreadable: "
+                   WS-MASTERFILE-NAME
+               DISPLAY "*** FILE STATUS: " WS-MST-STATUS
+               DISPLAY "*** Run terminated."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *****************************************************
+      * TALLY-PARAGRAPH reads the master in ascending key    *
+      * order once, to get the record count and hash total   *
+      * the header/trailer need - the detail records are      *
+      * written on the second pass, below.                    *
+      *****************************************************
+       TALLY-PARAGRAPH.
+           READ MASTERFILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-REC-COUNT
+                   ADD MST-INT TO WS-HASH-TOTAL
+           END-READ.
+
+       WRITE-TRANSMISSION-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT OUTFILE
+           MOVE "H" TO HDR-REC-TYPE
+           MOVE WS-RUN-DATE TO HDR-BATCH-DATE
+           MOVE WS-REC-COUNT TO HDR-EXPECTED-CNT
+           WRITE Header-Record
+
+           OPEN INPUT MASTERFILE
+           IF WS-MST-STATUS NOT = "00" THEN
+               DISPLAY "*** Master file not found or unreadable: "
+                   WS-MASTERFILE-NAME
+               DISPLAY "*** FILE STATUS: " WS-MST-STATUS
+               DISPLAY "*** Run terminated."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "N" TO WS-EOF
+           PERFORM WRITE-DETAIL-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-EOF = "Y"
+           CLOSE MASTERFILE
+
+           MOVE "T" TO TRL-REC-TYPE
+           MOVE WS-REC-COUNT TO TRL-REC-COUNT
+           MOVE WS-HASH-TOTAL TO TRL-HASH-TOTAL
+           WRITE Trailer-Record
+           CLOSE OUTFILE.
+
+       WRITE-DETAIL-PARAGRAPH.
+           READ MASTERFILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   MOVE "D" TO DTL-REC-TYPE
+                   MOVE MST-CATEGORY TO DTL-CATEGORY
+                   MOVE MST-INT TO Int
+                   WRITE Detail-Record
+           END-READ.
