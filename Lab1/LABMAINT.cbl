@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABMAINT.
+       AUTHOR. Wyatt Reid.
+      * "Add/change/delete maintenance for LAB-MASTER.dat, the keyed"
+      * "master LABEXTR.cbl extracts lab1c-in.dat/lab2c-in.dat from."
+      * "Lets an operator correct one record by key instead of"
+      * "hand-editing the flat transmission file in a text editor."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTERFILE ASSIGN TO WS-MASTERFILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-REC-ID
+               FILE STATUS IS WS-MST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTERFILE.
+           COPY INTMAST.
+
+       WORKING-STORAGE SECTION.
+      * "LABMAINT_MASTERFILE" stands in for a JCL DD override, same"
+      * "as every other filename in this suite."
+       01  WS-MASTERFILE-NAME  Pic X(40).
+       01  WS-MST-STATUS       Pic X(2).
+
+       01  WS-CMD              Pic X(1).
+
+       01  WS-KEY-INPUT        Pic X(6).
+       01  WS-CAT-INPUT        Pic X(2).
+       01  WS-VAL-INPUT        Pic X(10).
+       01  WS-VAL-CHK          Pic S9(4).
+       01  WS-VALID-SW         Pic A(1).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM OPENMASTER-PARAGRAPH
+           PERFORM MENU-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-CMD = "Q"
+           PERFORM CLOSEMASTER-PARAGRAPH
+           STOP RUN.
+
+       OPENMASTER-PARAGRAPH.
+           MOVE "lab-master.dat" TO WS-MASTERFILE-NAME
+           ACCEPT WS-MASTERFILE-NAME FROM ENVIRONMENT
+               "LABMAINT_MASTERFILE"
+           IF WS-MASTERFILE-NAME = SPACES THEN
+               MOVE "lab-master.dat" TO WS-MASTERFILE-NAME
+           END-IF
+           OPEN I-O MASTERFILE
+           IF WS-MST-STATUS = "35" THEN
+               OPEN OUTPUT MASTERFILE
+               CLOSE MASTERFILE
+               OPEN I-O MASTERFILE
+           END-IF.
+
+       CLOSEMASTER-PARAGRAPH.
+           CLOSE MASTERFILE.
+
+       MENU-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "LAB-MASTER maintenance - A)dd C)hange D)elete "
+               "Q)uit"
+           DISPLAY "Command: " WITH NO ADVANCING
+           ACCEPT WS-CMD
+           EVALUATE WS-CMD
+               WHEN "A"
+                   PERFORM ADD-PARAGRAPH
+               WHEN "C"
+                   PERFORM CHANGE-PARAGRAPH
+               WHEN "D"
+                   PERFORM DELETE-PARAGRAPH
+               WHEN "Q"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "*** Invalid command - enter A, C, D, or Q"
+           END-EVALUATE.
+
+       ACCEPT-KEY-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-KEY-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-KEY-ONCE-PARAGRAPH.
+           DISPLAY "Record ID (6 digits): " WITH NO ADVANCING
+           ACCEPT WS-KEY-INPUT
+           IF WS-KEY-INPUT IS NUMERIC THEN
+               MOVE WS-KEY-INPUT TO MST-REC-ID
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** Invalid entry - enter 6 numeric digits."
+               MOVE "N" TO WS-VALID-SW
+           END-IF.
+
+       ACCEPT-DETAIL-PARAGRAPH.
+           DISPLAY "Category (2 characters): " WITH NO ADVANCING
+           ACCEPT WS-CAT-INPUT
+           MOVE WS-CAT-INPUT TO MST-CATEGORY
+           PERFORM ACCEPT-VALUE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-VALUE-PARAGRAPH.
+           DISPLAY "Value (e.g. 00123.45): " WITH NO ADVANCING
+           ACCEPT WS-VAL-INPUT
+           COMPUTE WS-VAL-CHK = FUNCTION TEST-NUMVAL(WS-VAL-INPUT)
+           IF WS-VAL-CHK = 0 THEN
+               COMPUTE MST-INT = FUNCTION NUMVAL(WS-VAL-INPUT)
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** Invalid entry - enter a numeric value, "
+                   "e.g. 00123.45."
+               MOVE "N" TO WS-VALID-SW
+           END-IF.
+
+       ADD-PARAGRAPH.
+           PERFORM ACCEPT-KEY-PARAGRAPH
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-DETAIL-PARAGRAPH
+           WRITE Master-Record
+               INVALID KEY
+                   DISPLAY "*** Record ID already on file - use "
+                       "C)hange instead"
+               NOT INVALID KEY
+                   DISPLAY "Record added."
+           END-WRITE.
+
+       CHANGE-PARAGRAPH.
+           PERFORM ACCEPT-KEY-PARAGRAPH
+           READ MASTERFILE
+               INVALID KEY
+                   DISPLAY "*** Record ID not on file"
+               NOT INVALID KEY
+                   MOVE "N" TO WS-VALID-SW
+                   PERFORM ACCEPT-DETAIL-PARAGRAPH
+                   REWRITE Master-Record
+                       INVALID KEY
+                           DISPLAY "*** Rewrite failed"
+                       NOT INVALID KEY
+                           DISPLAY "Record changed."
+                   END-REWRITE
+           END-READ.
+
+       DELETE-PARAGRAPH.
+           PERFORM ACCEPT-KEY-PARAGRAPH
+           READ MASTERFILE
+               INVALID KEY
+                   DISPLAY "*** Record ID not on file"
+               NOT INVALID KEY
+                   DELETE MASTERFILE RECORD
+                       INVALID KEY
+                           DISPLAY "*** Delete failed"
+                       NOT INVALID KEY
+                           DISPLAY "Record deleted."
+                   END-DELETE
+           END-READ.
