@@ -1,14 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB1a.
        AUTHOR. Wyatt Reid.
-       * "This program takes unsigned ints as input and reports the"
-       * "last value entered before sentinel value."
+      * "This program takes unsigned ints as input and reports the"
+      * "last value entered before sentinel value."
+      * "2026-08-09 WAR Added a total-count/running-sum report"
+      * "            alongside the existing first/last values."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-FILE ASSIGN TO "lab1a-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
-       01  FOO-INT     PIC 9(4).
-       01  BAR-INT     PIC 9(4).
-       01  INI-INT     PIC 9(4).
+       01  FOO-INT     PIC 9(6).
+       01  BAR-INT     PIC 9(6).
+       01  INI-INT     PIC 9(6).
+       01  REC-COUNT   PIC 9(6)        VALUE 0.
+       01  SUM-INT     PIC 9(9)        VALUE 0.
+
+       01  WS-INPUT     PIC X(6).
+       01  WS-INPUT-NUM PIC 9(6).
+       01  WS-VALID-SW  PIC A(1).
+
+      * "WS-INPUT-RAW is one byte wider than the 6-digit prompt asks"
+      * "for, purely so a 7th digit can be detected and rejected as"
+      * "overflow before WS-INPUT ever sees it."
+       01  WS-INPUT-RAW PIC X(7).
 
        PROCEDURE DIVISION.
        000-MAIN.
@@ -18,29 +44,69 @@
            PERFORM STOP-PARAGRAPH.
 
        XC-PARAGRAPH.
-           DISPLAY "Enter a 4-digit unsigned number (0 to stop): "
-               WITH NO ADVANCING
-           ACCEPT FOO-INT
+           PERFORM ACCEPT-FOO-PARAGRAPH
            IF FOO-INT = 0 THEN
                GO TO STOP-PARAGRAPH
            ELSE
                MOVE FOO-INT TO INI-INT
+               ADD 1 TO REC-COUNT
+               ADD FOO-INT TO SUM-INT
            END-IF.
 
        A-PARAGRAPH.
-           DISPLAY "Enter a 4-digit unsigned number (0 to stop): "
-               WITH NO ADVANCING
-           ACCEPT FOO-INT
+           PERFORM ACCEPT-FOO-PARAGRAPH
            IF FOO-INT = 0 THEN
                EXIT PARAGRAPH
            ELSE
                MOVE FOO-INT TO BAR-INT
+               ADD 1 TO REC-COUNT
+               ADD FOO-INT TO SUM-INT
+           END-IF.
+
+       ACCEPT-FOO-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-ONCE-PARAGRAPH.
+           DISPLAY "Enter a 6-digit unsigned number (0 to stop): "
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-RAW
+           IF WS-INPUT-RAW(7:1) >= "0" AND WS-INPUT-RAW(7:1) <= "9" THEN
+               DISPLAY "Invalid entry - value exceeds the "
+                   WITH NO ADVANCING
+               DISPLAY "6-digit maximum."
+               MOVE "N" TO WS-VALID-SW
+           ELSE
+               MOVE WS-INPUT-RAW(1:6) TO WS-INPUT
+               IF WS-INPUT IS NUMERIC THEN
+                   MOVE WS-INPUT TO WS-INPUT-NUM
+                   MOVE WS-INPUT-NUM TO FOO-INT
+                   MOVE "Y" TO WS-VALID-SW
+               ELSE
+                   DISPLAY "Invalid entry - enter a 6-digit unsigned "
+                       WITH NO ADVANCING
+                   DISPLAY "number."
+                   MOVE "N" TO WS-VALID-SW
+               END-IF
            END-IF.
 
        B-PARAGRAPH.
            DISPLAY " "
            DISPLAY "The first number entered: " INI-INT
-           DISPLAY "The last number entered: " BAR-INT.
+           DISPLAY "The last number entered: " BAR-INT
+           DISPLAY "Total count entered: " REC-COUNT
+           DISPLAY "Running sum: " SUM-INT.
+
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE REC-COUNT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
 
        STOP-PARAGRAPH.
+           PERFORM WRITE-STATUS-PARAGRAPH
            STOP RUN.
