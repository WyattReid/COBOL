@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABEOD.
+       AUTHOR. Wyatt Reid.
+      * "Consolidated end-of-day report - folds the day's LAB1c"
+      * "first/last figures and LAB2c hi/lo/avg figures, from the"
+      * "RECONFILE each program leaves behind, into one combined"
+      * "report so the daily close-out packet is a single document"
+      * "instead of two printouts stapled together by hand."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAB1-RECONFILE ASSIGN TO WS-LAB1-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LAB1-RECON-STATUS.
+           SELECT LAB2-RECONFILE ASSIGN TO WS-LAB2-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LAB2-RECON-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WS-OUTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAB1-RECONFILE.
+           COPY RECONREC REPLACING
+               ==Recon-Record==    BY ==LAB1-RECON-RECORD==
+               ==RCN-SOURCE==      BY ==LAB1-RCN-SOURCE==
+               ==RCN-RUN-DATE==    BY ==LAB1-RCN-RUN-DATE==
+               ==RCN-REC-COUNT==   BY ==LAB1-RCN-REC-COUNT==
+               ==RCN-VALUE-TOTAL== BY ==LAB1-RCN-VALUE-TOTAL==
+               ==RCN-FIRST-VAL==   BY ==LAB1-RCN-FIRST-VAL==
+               ==RCN-LAST-VAL==    BY ==LAB1-RCN-LAST-VAL==
+               ==RCN-HI-VAL==      BY ==LAB1-RCN-HI-VAL==
+               ==RCN-LO-VAL==      BY ==LAB1-RCN-LO-VAL==
+               ==RCN-AVG-VAL==     BY ==LAB1-RCN-AVG-VAL==.
+
+       FD  LAB2-RECONFILE.
+           COPY RECONREC REPLACING
+               ==Recon-Record==    BY ==LAB2-RECON-RECORD==
+               ==RCN-SOURCE==      BY ==LAB2-RCN-SOURCE==
+               ==RCN-RUN-DATE==    BY ==LAB2-RCN-RUN-DATE==
+               ==RCN-REC-COUNT==   BY ==LAB2-RCN-REC-COUNT==
+               ==RCN-VALUE-TOTAL== BY ==LAB2-RCN-VALUE-TOTAL==
+               ==RCN-FIRST-VAL==   BY ==LAB2-RCN-FIRST-VAL==
+               ==RCN-LAST-VAL==    BY ==LAB2-RCN-LAST-VAL==
+               ==RCN-HI-VAL==      BY ==LAB2-RCN-HI-VAL==
+               ==RCN-LO-VAL==      BY ==LAB2-RCN-LO-VAL==
+               ==RCN-AVG-VAL==     BY ==LAB2-RCN-AVG-VAL==.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            Pic X(80).
+
+       WORKING-STORAGE SECTION.
+      * "LABEOD_LAB1FILE/LABEOD_LAB2FILE/LABEOD_OUTFILE" stand in for"
+      * "JCL DD overrides, same as every other filename in this"
+      * "suite."
+       01  WS-LAB1-RECONFILE-NAME  Pic X(40).
+       01  WS-LAB2-RECONFILE-NAME  Pic X(40).
+       01  WS-OUTFILE-NAME         Pic X(40).
+       01  WS-LAB1-RECON-STATUS    Pic X(2).
+       01  WS-LAB2-RECON-STATUS    Pic X(2).
+       01  WS-LAB1-FOUND-SW        Pic A(1)        VALUE "N".
+       01  WS-LAB2-FOUND-SW        Pic A(1)        VALUE "N".
+
+       01  WS-REPORT-LINE          Pic X(80).
+       01  WS-VALUE-TEXT           Pic -Z,ZZZ,ZZ9.99.
+       01  WS-RUN-DATE              Pic 9(6).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM INITIALIZE-PARAGRAPH
+           PERFORM READ-LAB1-RECON-PARAGRAPH
+           PERFORM READ-LAB2-RECON-PARAGRAPH
+           PERFORM WRITE-EOD-REPORT-PARAGRAPH
+           STOP RUN.
+
+       INITIALIZE-PARAGRAPH.
+           MOVE "lab1c-recon.dat" TO WS-LAB1-RECONFILE-NAME
+           ACCEPT WS-LAB1-RECONFILE-NAME FROM ENVIRONMENT
+               "LABEOD_LAB1FILE"
+           IF WS-LAB1-RECONFILE-NAME = SPACES THEN
+               MOVE "lab1c-recon.dat" TO WS-LAB1-RECONFILE-NAME
+           END-IF
+           MOVE "lab2c-recon.dat" TO WS-LAB2-RECONFILE-NAME
+           ACCEPT WS-LAB2-RECONFILE-NAME FROM ENVIRONMENT
+               "LABEOD_LAB2FILE"
+           IF WS-LAB2-RECONFILE-NAME = SPACES THEN
+               MOVE "lab2c-recon.dat" TO WS-LAB2-RECONFILE-NAME
+           END-IF
+           MOVE "lab-eod-rpt.dat" TO WS-OUTFILE-NAME
+           ACCEPT WS-OUTFILE-NAME FROM ENVIRONMENT "LABEOD_OUTFILE"
+           IF WS-OUTFILE-NAME = SPACES THEN
+               MOVE "lab-eod-rpt.dat" TO WS-OUTFILE-NAME
+           END-IF.
+
+      *****************************************************
+      * READ-LAB1-RECON-PARAGRAPH and READ-LAB2-RECON-PARAGRAPH *
+      * each pick up one program's end-of-run figures. A missing *
+      * or empty RECONFILE means that program hasn't run today -  *
+      * its section of the report says so instead of abending.  *
+      *****************************************************
+       READ-LAB1-RECON-PARAGRAPH.
+           OPEN INPUT LAB1-RECONFILE
+           IF WS-LAB1-RECON-STATUS NOT = "00" THEN
+               DISPLAY "*** LAB1c reconciliation file not found: "
+                   WS-LAB1-RECONFILE-NAME
+           ELSE
+               READ LAB1-RECONFILE
+                   AT END
+                       DISPLAY "*** LAB1c reconciliation file empty: "
+                           WS-LAB1-RECONFILE-NAME
+                   NOT AT END
+                       MOVE "Y" TO WS-LAB1-FOUND-SW
+               END-READ
+               CLOSE LAB1-RECONFILE
+           END-IF.
+
+       READ-LAB2-RECON-PARAGRAPH.
+           OPEN INPUT LAB2-RECONFILE
+           IF WS-LAB2-RECON-STATUS NOT = "00" THEN
+               DISPLAY "*** LAB2c reconciliation file not found: "
+                   WS-LAB2-RECONFILE-NAME
+           ELSE
+               READ LAB2-RECONFILE
+                   AT END
+                       DISPLAY "*** LAB2c reconciliation file empty: "
+                           WS-LAB2-RECONFILE-NAME
+                   NOT AT END
+                       MOVE "Y" TO WS-LAB2-FOUND-SW
+               END-READ
+               CLOSE LAB2-RECONFILE
+           END-IF.
+
+      *****************************************************
+      * WRITE-EOD-REPORT-PARAGRAPH builds the combined report, *
+      * one line at a time, to both REPORT-FILE and the console. *
+      *****************************************************
+       WRITE-EOD-REPORT-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Consolidated End-of-Day Report   Run Date: "
+               WS-RUN-DATE DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-EOD-LINE-PARAGRAPH
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM WRITE-EOD-LINE-PARAGRAPH
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LAB1c:" DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-EOD-LINE-PARAGRAPH
+           IF WS-LAB1-FOUND-SW = "N" THEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  No LAB1c results available for today."
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Records read: " LAB1-RCN-REC-COUNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+               MOVE LAB1-RCN-FIRST-VAL TO WS-VALUE-TEXT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  First value: " WS-VALUE-TEXT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+               MOVE LAB1-RCN-LAST-VAL TO WS-VALUE-TEXT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Last value: " WS-VALUE-TEXT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM WRITE-EOD-LINE-PARAGRAPH
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LAB2c:" DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-EOD-LINE-PARAGRAPH
+           IF WS-LAB2-FOUND-SW = "N" THEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  No LAB2c results available for today."
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Records read: " LAB2-RCN-REC-COUNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+               MOVE LAB2-RCN-LO-VAL TO WS-VALUE-TEXT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Lowest value: " WS-VALUE-TEXT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+               MOVE LAB2-RCN-HI-VAL TO WS-VALUE-TEXT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Highest value: " WS-VALUE-TEXT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+               MOVE LAB2-RCN-AVG-VAL TO WS-VALUE-TEXT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  Average value: " WS-VALUE-TEXT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-EOD-LINE-PARAGRAPH
+           END-IF
+
+           CLOSE REPORT-FILE.
+
+       WRITE-EOD-LINE-PARAGRAPH.
+           DISPLAY WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
