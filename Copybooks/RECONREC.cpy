@@ -0,0 +1,20 @@
+      * RECONREC - single-record same-day summary file written by
+      * LAB1c and LAB2c at the end of a run. LABRECON reads it back
+      * from both programs to tie their record counts and value
+      * totals together within a tolerance; LABEOD reads the same
+      * records to fold LAB1c's first/last figures and LAB2c's
+      * hi/lo/avg figures into one combined end-of-day report.
+      * RCN-FIRST-VAL/RCN-LAST-VAL are populated by LAB1c only;
+      * RCN-HI-VAL/RCN-LO-VAL/RCN-AVG-VAL are populated by LAB2c only
+      * - the other program leaves its inapplicable fields at zero.
+       01  Recon-Record.
+           05  RCN-SOURCE          Pic X(8).
+           05  RCN-RUN-DATE        Pic 9(8).
+           05  RCN-REC-COUNT       Pic 9(9).
+           05  RCN-VALUE-TOTAL     Pic S9(9)V9(2).
+           05  RCN-FIRST-VAL       Pic S9(7)V9(2).
+           05  RCN-LAST-VAL        Pic S9(7)V9(2).
+           05  RCN-HI-VAL          Pic S9(7)V9(2).
+           05  RCN-LO-VAL          Pic S9(7)V9(2).
+           05  RCN-AVG-VAL         Pic S9(7)V9(2).
+           05  FILLER              Pic X(05).
