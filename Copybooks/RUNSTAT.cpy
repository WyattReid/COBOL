@@ -0,0 +1,10 @@
+      * RUNSTAT - single-record last-run status file shared by the
+      * LAB1/LAB2 family and HelloWorld's front-end menu. Each program
+      * overwrites its own status file with this run's date, time, and
+      * record count right before it stops; HelloWorld reads all six
+      * back to build the menu's "last run" status lines.
+       01  RS-Record.
+           05  RS-LAST-DATE        Pic 9(8).
+           05  RS-LAST-TIME        Pic 9(8).
+           05  RS-LAST-COUNT       Pic 9(6).
+           05  FILLER              Pic X(10).
