@@ -0,0 +1,10 @@
+      * INTMAST - indexed master record for LAB-MASTER.dat, the keyed
+      * store LABMAINT.cbl maintains and LABEXTR.cbl reads to rebuild
+      * the LAB1c/LAB2c line sequential transmission file. MST-REC-ID
+      * is the RECORD KEY; it replaces hand-editing lab1c-in.dat /
+      * lab2c-in.dat directly with a controlled add/change/delete.
+       01  Master-Record.
+           05  MST-REC-ID          Pic 9(6).
+           05  MST-CATEGORY        Pic X(2).
+           05  MST-INT             Pic S9(7)V9(2).
+           05  FILLER              Pic X(13).
