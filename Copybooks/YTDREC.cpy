@@ -0,0 +1,10 @@
+      * YTDREC - single-record running-totals file shared by the LAB2
+      * family. Read once at the start of a run to pick up the totals
+      * carried from every prior run, updated with this run's figures,
+      * and rewritten at the end so the next run carries them further.
+       01  YTD-Record.
+           05  YTD-GRAND-CNT       Pic 9(9).
+           05  YTD-GRAND-SUM       Pic S9(9)V9(2).
+           05  YTD-GRAND-HI        Pic S9(7)V9(2).
+           05  YTD-GRAND-LO        Pic S9(7)V9(2).
+           05  FILLER              Pic X(06).
