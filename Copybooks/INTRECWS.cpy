@@ -0,0 +1,23 @@
+      * INTRECWS - working-storage mirror of INTREC for READ ... INTO.
+       01  WS-Record.
+           05  WS-REC-TYPE         Pic X(1).
+           05  FILLER              Pic X(29).
+
+       01  WS-Header-Record REDEFINES WS-Record.
+           05  WS-H-REC-TYPE       Pic X(1).
+           05  WS-H-BATCH-DATE     Pic 9(8).
+           05  WS-H-EXPECTED-CNT   Pic 9(6).
+           05  FILLER              Pic X(15).
+
+       01  WS-Detail-Record REDEFINES WS-Record.
+           05  WS-D-REC-TYPE       Pic X(1).
+           05  WS-D-CATEGORY       Pic X(2).
+           05  WS-Int              Pic S9(7)V9(2).
+           05  WS-D-UNIT           Pic X(3).
+           05  FILLER              Pic X(9).
+
+       01  WS-Trailer-Record REDEFINES WS-Record.
+           05  WS-T-REC-TYPE       Pic X(1).
+           05  WS-T-REC-COUNT      Pic 9(6).
+           05  WS-T-HASH-TOTAL     Pic S9(9)V9(2).
+           05  FILLER              Pic X(12).
