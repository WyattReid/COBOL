@@ -0,0 +1,23 @@
+      * INTREC - shared FD record layout for the LAB1c/LAB2c daily
+      * feed. One header record, any number of detail records, one
+      * trailer record. REC-TYPE in column 1 tells READ-PARAGRAPH
+      * which of the three views below applies to the record just
+      * read. DTL-UNIT carries a unit/currency code for LAB2c's
+      * per-unit hi/lo/avg subtotals - a blank DTL-UNIT on an older
+      * feed is simply treated as one unspecified unit.
+       01  Header-Record.
+           05  HDR-REC-TYPE        Pic X(1).
+           05  HDR-BATCH-DATE      Pic 9(8).
+           05  HDR-EXPECTED-CNT    Pic 9(6).
+           05  FILLER              Pic X(15).
+       01  Detail-Record.
+           05  DTL-REC-TYPE        Pic X(1).
+           05  DTL-CATEGORY        Pic X(2).
+           05  Int                 Pic S9(7)V9(2).
+           05  DTL-UNIT            Pic X(3).
+           05  FILLER              Pic X(9).
+       01  Trailer-Record.
+           05  TRL-REC-TYPE        Pic X(1).
+           05  TRL-REC-COUNT       Pic 9(6).
+           05  TRL-HASH-TOTAL      Pic S9(9)V9(2).
+           05  FILLER              Pic X(12).
