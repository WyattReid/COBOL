@@ -1,83 +1,735 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB2c.
        AUTHOR. Wyatt Reid.
-       * "This program takes unsigned ints as input and reports the"
-       * "last value entered before sentinel value."
+      * "This program takes unsigned ints as input and reports the"
+      * "last value entered before sentinel value."
+      * "2026-08-09 WAR STOP RUN now sets RETURN-CODE so a follow-on"
+      * "            job step can branch on how the run went."
+      * "2026-08-09 WAR Added a 5-bucket histogram/distribution"
+      * "            breakdown to the hi/lo/average report."
+      * "2026-08-09 WAR Added a record-number/value audit listing"
+      * "            (ECHOFILE) alongside the summary."
+      * "2026-08-09 WAR Added DTL-UNIT unit/currency tagging and a"
+      * "            per-unit hi/lo/avg breakdown so figures are no"
+      * "            longer blended across incompatible units."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "lab2c-in.dat"
+           SELECT INFILE ASSIGN TO WS-INFILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
-       
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WS-OUTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILELIST ASSIGN TO WS-FILELIST-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FL-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTDFILE ASSIGN TO WS-YTDFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT CSVFILE ASSIGN TO WS-CSVFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ECHOFILE ASSIGN TO WS-ECHOFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RECONFILE ASSIGN TO WS-RECONFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT STATUS-FILE ASSIGN TO "lab2c-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD       PIC X(80).
+
        FD  INFILE.
-       01  Int-Record.
-           05  Int     Pic S9(4).
+           COPY INTREC.
+
+       FD  YTDFILE.
+           COPY YTDREC.
+
+       FD  FILELIST.
+       01  FL-RECORD       Pic X(40).
+
+       FD  EXCEPTION-FILE.
+       01  EXC-RECORD          PIC X(80).
+
+       FD  CSVFILE.
+       01  CSV-RECORD          PIC X(80).
+
+       FD  ECHOFILE.
+       01  ECHO-RECORD         PIC X(80).
+
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
+
+      * "CKPT-RECORD carries the grand hi/lo/sum/count accumulators"
+      * "READ-PARAGRAPH needs to pick up mid-file after a cancelled"
+      * "or bounced run. The median/stddev value table, category"
+      * "subtotal table, and exception table are not carried in the"
+      * "checkpoint - see WRITE-CHECKPOINT-PARAGRAPH."
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-FILE-IDX        Pic 9(4).
+           05  CKPT-FILE-REC-COUNT  Pic 9(6).
+           05  CKPT-FILE-DTL-CNT    Pic 9(6).
+           05  CKPT-DETAIL-SEQ      Pic 9(6).
+           05  CKPT-NUM-INT         Pic S9(5)V9(2).
+           05  CKPT-SUM-INT         Pic S9(9)V9(2).
+           05  CKPT-HI-INT          Pic S9(7)V9(2).
+           05  CKPT-LO-INT          Pic S9(7)V9(2).
+           05  CKPT-RUN-HASH        Pic S9(9)V9(2).
+           05  CKPT-FILE-HASH       Pic S9(9)V9(2).
+           05  CKPT-EXPECTED-CNT    Pic 9(6).
+           05  CKPT-CTL-SW          Pic A(1).
+           05  FILLER               Pic X(02).
+
+      * "RECON-RECORD is written at the end of a normal run so"
+      * "LABRECON can tie this run's record count and value total"
+      * "back to the same day's LAB1c run."
+       FD  RECONFILE.
+           COPY RECONREC.
 
        WORKING-STORAGE SECTION.
-       01  WS-Int-Record.
-           05 WS-Int   Pic S9(4).
+           COPY INTRECWS.
+
+      * "LAB2C_INFILE/LAB2C_OUTFILE" stand in for JCL DD overrides -"
+      * "operations exports them ahead of this step to point at a"
+      * "different day's file without touching source or filesystem."
+       01  WS-INFILE-NAME   Pic X(40).
+       01  WS-OUTFILE-NAME  Pic X(40).
+
+      * "WS-INFILE-STATUS is checked after OPEN and after each READ"
+      * "of INFILE so a late or missing upstream feed fails cleanly"
+      * "with a message instead of abending the run."
+       01  WS-INFILE-STATUS Pic X(2).
+
+      * "LAB2C_FILELIST points at a file-of-filenames for a run that"
+      * "spans more than one input file - when it doesn't exist,"
+      * "WS-INFILE-NAME above is run as a one-entry list so a"
+      * "single-file run behaves exactly as it always has."
+       01  WS-FILELIST-NAME Pic X(40).
+       01  WS-FL-STATUS     Pic X(2).
+       01  WS-FL-EOF        Pic A(1)        VALUE "N".
+       01  WS-FILE-TABLE.
+           05  WS-FILE-ENTRY Pic X(40)      OCCURS 50 TIMES
+                                             INDEXED BY WS-FILE-IDX.
+       01  WS-FILE-CNT      Pic 9(4)   COMP VALUE 0.
+
        01  WS-EOF      Pic  A(1).
 
-       01  FOO-INT     PIC S9(4).
-       01  HI-INT      PIC S9(4)   VALUE 0.
-       01  LO-INT      PIC S9(4)   VALUE 9999.
+       01  FOO-INT     PIC S9(7)V9(2).
+
+      * "HI-INT/LO-INT/AVG-INT/NUM-INT/SUM-INT are packed decimal -"
+      * "COMP-PARAGRAPH and COMP-AVG-PARAGRAPH add to these on every"
+      * "detail record read, so packing them saves both space and"
+      * "the decimal-alignment work DISPLAY usage would otherwise"
+      * "repeat on every ADD."
+       01  HI-INT      PIC S9(7)V9(2)   COMP-3   VALUE -9999999.99.
+       01  LO-INT      PIC S9(7)V9(2)   COMP-3   VALUE 9999999.99.
+
+       01  AVG-INT     PIC S9(7)V9(2)   COMP-3   VALUE 0.
+       01  NUM-INT     PIC S9(5)V9(2)   COMP-3   VALUE 0.
+       01  SUM-INT     PIC S9(9)V9(2)   COMP-3   VALUE 0.
+
+       01  WS-EXPECTED-CNT Pic 9(6)        VALUE 0.
+       01  WS-RUN-HASH     Pic S9(9)V9(2)   VALUE 0.
+       01  WS-CTL-SW       Pic A(1)        VALUE "N".
 
-       01  AVG-INT     PIC S9(4)   VALUE 0.
-       01  NUM-INT     PIC S9(4)   VALUE 0.
-       01  SUM-INT     PIC S9(4)   VALUE 0.
+      * "Per-file counters for CHECK-TRAILER-PARAGRAPH - each file in"
+      * "the list carries its own header/trailer, so the tie-out check"
+      * "has to reset at each file boundary even though NUM-INT and"
+      * "WS-RUN-HASH above keep accumulating for the whole run."
+       01  WS-FILE-REC-COUNT Pic 9(6)       VALUE 0.
+       01  WS-FILE-HASH      Pic S9(9)V9(2)  VALUE 0.
 
-       01 FORM-INT     PIC Z(04)9.9(2).
+      * "WS-FILE-DTL-CNT is a straight physical count of detail"
+      * "records read from the current file, incremented outside"
+      * "COMP-PARAGRAPH so a restart always skips exactly as many"
+      * "records as were really read, independent of whatever"
+      * "COMP-PARAGRAPH itself does or doesn't accumulate."
+       01  WS-FILE-DTL-CNT   Pic 9(6)   COMP   VALUE 0.
+
+       01 FORM-INT     PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE     PIC 9(6).
+       01  WS-REPORT-LINE  PIC X(80).
+       01  WS-LABEL        PIC X(28).
+       01  WS-VALUE-TEXT   PIC X(13).
+
+      * "Report heading - program title, run date, and page number -"
+      * "printed ahead of the summary lines and repeated every"
+      * "WS-LINES-PER-PAGE lines so printed output is self-"
+      * "identifying without writing the date on it by hand."
+       01  WS-PAGE-NUM       PIC 9(4)   COMP   VALUE 0.
+       01  WS-PAGE-NUM-TXT   PIC Z(3)9.
+       01  WS-LINE-CNT       PIC 9(4)   COMP   VALUE 0.
+       01  WS-LINES-PER-PAGE PIC 9(4)   COMP   VALUE 20.
+       01  WS-HDR-LINE       PIC X(80).
+
+      * "Value table for the median/standard-deviation pass - 9999"
+      * "entries matches the same record-count ceiling REC-COUNT"
+      * "carries in LAB1c."
+       01  WS-VALUE-TABLE.
+           05  WS-VALUE-ENTRY  PIC S9(7)V9(2)   OCCURS 9999 TIMES
+                               INDEXED BY WS-TBL-IDX.
+       01  WS-TBL-CNT      PIC 9(4)   COMP   VALUE 0.
+       01  WS-MID-IDX      PIC 9(4)   COMP   VALUE 0.
+       01  WS-MID-REM      PIC 9(4)   COMP   VALUE 0.
+       01  WS-SWAP-TEMP    PIC S9(7)V9(2).
+       01  WS-SWAP-SW      PIC X(1).
+
+       01  WS-DEV          PIC S9(7)V9(2).
+       01  WS-SUMSQ        PIC S9(9)V9(4)   VALUE 0.
+       01  WS-VARIANCE     PIC S9(7)V9(4)   VALUE 0.
+
+       01  MEDIAN-INT      PIC S9(7)V9(2)   VALUE 0.
+       01  STDDEV-INT      PIC S9(7)V9(2)   VALUE 0.
+
+      * "Top-5/Bottom-5 exception review - the value table is"
+      * "already sorted ascending by MEDIAN-PARAGRAPH by the time"
+      * "OUTPUT-PARAGRAPH runs, so these just walk the two ends."
+       01  WS-RANK-LIMIT   PIC 9(4)   COMP   VALUE 0.
+       01  WS-RANK-IDX     PIC 9(4)   COMP   VALUE 0.
+       01  WS-TOP-START    PIC 9(4)   COMP   VALUE 0.
+       01  WS-RANK-NUM     PIC 9(2).
+       01  WS-RANK-LINE    PIC X(80).
+
+      * "Histogram/distribution breakdown for the weekly ops review -"
+      * "5 equal-width buckets spanning LO-INT to HI-INT, populated"
+      * "from the same value table MEDIAN-PARAGRAPH already builds,"
+      * "so the breakdown covers every detail record in the table."
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY   OCCURS 5 TIMES INDEXED BY WS-HIST-IDX.
+               10  WS-HIST-LO      PIC S9(7)V9(2).
+               10  WS-HIST-HI      PIC S9(7)V9(2).
+               10  WS-HIST-COUNT   PIC 9(4)        COMP.
+       01  WS-HIST-WIDTH   PIC S9(7)V9(2)  VALUE 0.
+       01  WS-HIST-FOUND-SW PIC X(1).
+       01  WS-HIST-LINE    PIC X(80).
+       01  WS-HIST-LO-TXT  PIC Z(06)9.9(2).
+       01  WS-HIST-HI-TXT  PIC Z(06)9.9(2).
+       01  WS-HIST-CNT-TXT PIC Z(03)9.
+
+      * "Category control-break subtotals - DTL-CATEGORY carries a"
+      * "2-char code per detail record; the table below accumulates"
+      * "count/hi/lo/sum per code as the file is read, and the grand"
+      * "total still comes from HI-INT/LO-INT/AVG-INT above."
+       01  WS-CATEGORY     PIC X(2).
+       01  WS-CAT-TABLE.
+           05  WS-CAT-ENTRY   OCCURS 20 TIMES INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CODE     PIC X(2).
+               10  WS-CAT-COUNT    PIC 9(4)       COMP.
+               10  WS-CAT-HI       PIC S9(7)V9(2).
+               10  WS-CAT-LO       PIC S9(7)V9(2).
+               10  WS-CAT-SUM      PIC S9(9)V9(2).
+               10  WS-CAT-AVG      PIC S9(7)V9(2).
+       01  WS-CAT-CNT      PIC 9(4)   COMP   VALUE 0.
+       01  WS-CAT-FOUND-SW PIC X(1).
+       01  WS-CAT-FOUND-IDX PIC 9(4)  COMP   VALUE 0.
+       01  WS-CAT-LINE     PIC X(80).
+       01  WS-CAT-CNT-TXT  PIC Z(03)9.
+       01  WS-CAT-LO-TXT   PIC Z(06)9.9(2).
+       01  WS-CAT-HI-TXT   PIC Z(06)9.9(2).
+       01  WS-CAT-AVG-TXT  PIC Z(06)9.9(2).
+
+      * "Unit/currency subtotals - DTL-UNIT carries a 3-char unit or"
+      * "currency code per detail record, now that a second data"
+      * "source reports in different units; the table below keeps"
+      * "hi/lo/avg separate per unit so they never get blended into"
+      * "one meaningless grand average across incompatible units. A"
+      * "blank DTL-UNIT (an older feed with no unit tag) is grouped"
+      * "as its own unspecified-unit entry rather than being rejected."
+       01  WS-UNIT         PIC X(3).
+       01  WS-UNIT-TABLE.
+           05  WS-UNIT-ENTRY  OCCURS 20 TIMES INDEXED BY WS-UNIT-IDX.
+               10  WS-UNIT-CODE    PIC X(3).
+               10  WS-UNIT-COUNT   PIC 9(4)       COMP.
+               10  WS-UNIT-HI      PIC S9(7)V9(2).
+               10  WS-UNIT-LO      PIC S9(7)V9(2).
+               10  WS-UNIT-SUM     PIC S9(9)V9(2).
+               10  WS-UNIT-AVG     PIC S9(7)V9(2).
+       01  WS-UNIT-CNT      PIC 9(4)   COMP   VALUE 0.
+       01  WS-UNIT-FOUND-SW PIC X(1).
+       01  WS-UNIT-FOUND-IDX PIC 9(4)  COMP   VALUE 0.
+       01  WS-UNIT-LINE     PIC X(80).
+       01  WS-UNIT-CNT-TXT  PIC Z(03)9.
+       01  WS-UNIT-LO-TXT   PIC Z(06)9.9(2).
+       01  WS-UNIT-HI-TXT   PIC Z(06)9.9(2).
+       01  WS-UNIT-AVG-TXT  PIC Z(06)9.9(2).
+
+      * "LAB2C_UPR_LIMIT/LAB2C_LWR_LIMIT are the business tolerance -"
+      * "any detail value outside them goes to the exception listing"
+      * "below instead of just blending into the hi/lo/average. They"
+      * "are staged through an alphanumeric field first because an"
+      * "ACCEPT FROM ENVIRONMENT straight into a numeric item zeroes"
+      * "it when the variable is unset, wiping out the VALUE default."
+       01  WS-UPR-LIMIT    PIC S9(7)V9(2)  VALUE 9999999.99.
+       01  WS-LWR-LIMIT    PIC S9(7)V9(2)  VALUE -9999999.99.
+       01  WS-LIMIT-STAGE  PIC X(12).
+
+      * "LAB2C_EXCFILE points at the separate threshold-exception"
+      * "listing - kept apart from WS-OUTFILE-NAME's hi/lo/average"
+      * "report so the daily reviewer can scan just the outliers."
+       01  WS-EXCFILE-NAME Pic X(40).
+
+      * "WS-DETAIL-SEQ numbers every detail record in the order it"
+      * "is read, across all files in the run, so an exception can"
+      * "be pointed back to a record number independent of NUM-INT."
+       01  WS-DETAIL-SEQ   PIC 9(6)   COMP   VALUE 0.
+       01  WS-EXC-TABLE.
+           05  WS-EXC-ENTRY   OCCURS 200 TIMES INDEXED BY WS-EXC-IDX.
+               10  WS-EXC-SEQ      PIC 9(6)        COMP.
+               10  WS-EXC-VALUE    PIC S9(7)V9(2).
+       01  WS-EXC-CNT      PIC 9(4)   COMP   VALUE 0.
+       01  WS-EXC-LINE     PIC X(80).
+       01  WS-EXC-SEQ-TXT  PIC Z(05)9.
+       01  WS-EXC-VAL-TXT  PIC Z(06)9.9(2).
+
+      * "LAB2C_YTDFILE points at the persistent running-totals"
+      * "file shared by the LAB2 family, updated with this run's"
+      * "grand count/sum/hi/lo so week-to-date and year-to-date"
+      * "trend figures don't require re-running every prior day."
+       01  WS-YTDFILE-NAME Pic X(40).
+       01  WS-YTD-STATUS   Pic X(2).
+       01  WS-YTD-CNT-TXT  Pic Z(8)9.
+       01  WS-YTD-SUM-TXT  Pic Z(8)9.9(2).
+
+      * "LAB2C_CSVFILE points at the comma-separated export of this"
+      * "run's detail records and summary figures, for pulling"
+      * "straight into a spreadsheet instead of retyping numbers off"
+      * "the green-screen/report output."
+       01  WS-CSVFILE-NAME Pic X(40).
+       01  WS-CSV-LINE     Pic X(80).
+       01  WS-CSV-SEQ-TXT  Pic Z(5)9.
+       01  WS-CSV-VAL-ED   Pic -(6)9.99.
+       01  WS-CSV-LO-TXT   Pic -(6)9.99.
+       01  WS-CSV-HI-TXT   Pic -(6)9.99.
+       01  WS-CSV-AVG-TXT  Pic -(6)9.99.
+
+      * "LAB2C_ECHOFILE points at a plain record-number/value audit"
+      * "listing written alongside the summary - one line per detail"
+      * "record, in input order, for an auditor to tie this run's"
+      * "output straight back to the original input feed."
+       01  WS-ECHOFILE-NAME Pic X(40).
+       01  WS-ECHO-LINE     Pic X(80).
+       01  WS-ECHO-SEQ-TXT  Pic Z(05)9.
+       01  WS-ECHO-VAL-TXT  Pic Z(06)9.9(2).
+
+      * "LAB2C_CKPTFILE points at the restart checkpoint written"
+      * "every WS-CKPT-INTERVAL detail records - a large input file"
+      * "can resume from the last checkpoint instead of reprocessing"
+      * "everything already read if a run is cancelled partway"
+      * "through. Only the grand hi/lo/sum/count accumulators are"
+      * "carried across a restart; the median/stddev value table,"
+      * "category subtotals, and exception listing pick back up from"
+      * "whatever was read after the restart point forward, since"
+      * "those tables don't fit in a flat checkpoint record. Cleared"
+      * "to empty at the end of a normal run so the next run starts"
+      * "fresh instead of restarting forever."
+       01  WS-CKPTFILE-NAME    Pic X(40).
+       01  WS-CKPT-STATUS      Pic X(2).
+       01  WS-CKPT-INTERVAL    Pic 9(4)   COMP   VALUE 1000.
+       01  WS-RESTART-SW       Pic A(1)        VALUE "N".
+       01  WS-RESTART-FILE-IDX Pic 9(4)   COMP   VALUE 0.
+       01  WS-RESTART-FILE-CNT Pic 9(6)   COMP   VALUE 0.
+       01  WS-SKIP-CNT         Pic 9(6)   COMP   VALUE 0.
+       01  WS-SKIP-DONE        Pic 9(6)   COMP   VALUE 0.
+
+      * "LAB2C_RECONFILE points at this run's reconciliation record -"
+      * "LABRECON reads it alongside LAB1c's to tie the two programs'"
+      * "same-day totals together."
+       01  WS-RECONFILE-NAME   Pic X(40).
+       01  WS-RECON-STATUS     Pic X(2).
+       01  WS-RECON-DATE       Pic 9(8).
 
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM OPENINPUT-PARAGRAPH
-           PERFORM READ-PARAGRAPH WITH TEST BEFORE UNTIL WS-EOF = "Y"
+           PERFORM LOAD-CHECKPOINT-PARAGRAPH
+           PERFORM OPENYTD-PARAGRAPH
+           PERFORM OPENCSV-PARAGRAPH
+           PERFORM OPENECHO-PARAGRAPH
+           PERFORM PROCESS-ONE-FILE-PARAGRAPH
+               VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > WS-FILE-CNT
            PERFORM COMP-AVG-PARAGRAPH
+           PERFORM MERGE-YTD-PARAGRAPH
            PERFORM OUTPUT-PARAGRAPH
-           PERFORM CLOSEINPUT-PARAGRAPH
+           PERFORM WRITE-YTD-PARAGRAPH
+           PERFORM CSV-SUMMARY-PARAGRAPH
+           PERFORM CLOSEECHO-PARAGRAPH
+           PERFORM WRITE-RECON-PARAGRAPH
+           PERFORM CLEAR-CHECKPOINT-PARAGRAPH
+           PERFORM SET-RETURN-CODE-PARAGRAPH
            PERFORM STOP-PARAGRAPH.
 
+      *****************************************************
+      * SET-RETURN-CODE-PARAGRAPH sets the run-completion     *
+      * return code a follow-on job step can branch on - 0     *
+      * for a clean run, 4 when the run finished but the       *
+      * header/trailer control totals did not tie out. The     *
+      * file-not-found/read-error paths in PROCESS-ONE-FILE-    *
+      * PARAGRAPH and READ-PARAGRAPH set RETURN-CODE to 8 and   *
+      * STOP RUN directly, since those runs never reach here.   *
+      *****************************************************
+       SET-RETURN-CODE-PARAGRAPH.
+           IF WS-CTL-SW = "Y" THEN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
        READ-PARAGRAPH.
-           READ INFILE NEXT RECORD INTO WS-Int-Record
+           READ INFILE NEXT RECORD INTO WS-Record
                AT END MOVE "Y" to WS-EOF
                NOT AT END
-               MOVE WS-Int TO FOO-INT
-               PERFORM COMP-PARAGRAPH
+                   IF WS-INFILE-STATUS NOT = "00" THEN
+                       DISPLAY "*** Error reading input file: "
+                           WS-INFILE-NAME
+                       DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+                       DISPLAY "*** Run terminated."
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   EVALUATE WS-REC-TYPE
+                       WHEN "H"
+                           MOVE WS-H-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       WHEN "T"
+                           PERFORM CHECK-TRAILER-PARAGRAPH
+                       WHEN OTHER
+                           MOVE WS-D-CATEGORY TO WS-CATEGORY
+                           MOVE WS-D-UNIT TO WS-UNIT
+                           MOVE WS-Int TO FOO-INT
+                           ADD WS-Int TO WS-RUN-HASH
+                           ADD WS-Int TO WS-FILE-HASH
+                           ADD 1 TO WS-FILE-DTL-CNT
+                           PERFORM COMP-PARAGRAPH
+                           PERFORM CAT-PARAGRAPH
+                           PERFORM UNIT-PARAGRAPH
+                           PERFORM EXCEPTION-CHECK-PARAGRAPH
+                           PERFORM CSV-DETAIL-PARAGRAPH
+                           PERFORM ECHO-DETAIL-PARAGRAPH
+                           IF FUNCTION MOD(WS-DETAIL-SEQ
+                                   WS-CKPT-INTERVAL) = 0 THEN
+                               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+                           END-IF
+                   END-EVALUATE
            END-READ.
 
+       CHECK-TRAILER-PARAGRAPH.
+           IF WS-T-REC-COUNT NOT = WS-FILE-REC-COUNT
+               OR WS-T-HASH-TOTAL NOT = WS-FILE-HASH THEN
+               MOVE "Y" TO WS-CTL-SW
+           END-IF
+           IF WS-EXPECTED-CNT NOT = 0
+               AND WS-EXPECTED-CNT NOT = WS-FILE-REC-COUNT
+               MOVE "Y" TO WS-CTL-SW
+           END-IF.
+
        OUTPUT-PARAGRAPH.
            DISPLAY " "
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE 0 TO WS-PAGE-NUM
+           PERFORM PAGE-HEADER-PARAGRAPH
 
-           MOVE LO-INT TO FORM-INT
-           DISPLAY "The lowest  value entered: "
-               WITH NO ADVANCING
-               IF LO-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORM-INT
-
-           MOVE HI-INT TO FORM-INT
-           DISPLAY "The highest value entered: "
-               WITH NO ADVANCING
-               IF HI-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORM-INT
-
-           MOVE AVG-INT TO FORM-INT
-           DISPLAY "The average value entered: "
-               WITH NO ADVANCING
-               IF AVG-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
+           IF NUM-INT = 0 THEN
+               DISPLAY "No values processed"
+               MOVE "No values processed" TO WS-REPORT-LINE
+               PERFORM COUNT-LINE-PARAGRAPH
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           ELSE
+               MOVE LO-INT TO FORM-INT
+               DISPLAY "The lowest  value entered: " FORM-INT
+               MOVE "The lowest  value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE HI-INT TO FORM-INT
+               DISPLAY "The highest value entered: " FORM-INT
+               MOVE "The highest value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE AVG-INT TO FORM-INT
+               DISPLAY "The average value entered: " FORM-INT
+               MOVE "The average value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE MEDIAN-INT TO FORM-INT
+               DISPLAY "The median  value is:      " FORM-INT
+               MOVE "The median  value is:      " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE STDDEV-INT TO FORM-INT
+               DISPLAY "The standard deviation is: " FORM-INT
+               MOVE "The standard deviation is: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+               IF WS-UNIT-CNT > 1 THEN
+                   DISPLAY "*** NOTE: more than one unit/currency code"
+                   DISPLAY "*** was present - the figures above mix"
+                   DISPLAY "*** incompatible units. See the per-unit"
+                   DISPLAY "*** breakdown below for comparable figures."
+                   MOVE "*** NOTE: multiple units - see breakdown"
+                       TO WS-REPORT-LINE
+                   PERFORM COUNT-LINE-PARAGRAPH
+                   WRITE REPORT-RECORD FROM WS-REPORT-LINE
                END-IF
-               DISPLAY FORM-INT.
+               PERFORM TOP-BOTTOM-PARAGRAPH
+               PERFORM CAT-REPORT-PARAGRAPH
+               PERFORM UNIT-REPORT-PARAGRAPH
+               PERFORM HISTOGRAM-REPORT-PARAGRAPH
+           END-IF
+           PERFORM EXC-REPORT-PARAGRAPH
+           PERFORM YTD-REPORT-PARAGRAPH
+           IF WS-CTL-SW = "Y" THEN
+               DISPLAY "*** WARNING: transmission short or corrupted -"
+               DISPLAY "*** header/trailer control totals do not tie"
+               DISPLAY "*** to the detail records actually read."
+               MOVE "*** WARNING: control totals did not tie out ***"
+                   TO WS-REPORT-LINE
+               PERFORM COUNT-LINE-PARAGRAPH
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF
+           CLOSE REPORT-FILE.
+
+       WRITE-REPORT-LINE-PARAGRAPH.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-LABEL WS-VALUE-TEXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+      *****************************************************
+      * PAGE-HEADER-PARAGRAPH prints the report title, run   *
+      * date, and page number ahead of the summary lines and  *
+      * is re-invoked by COUNT-LINE-PARAGRAPH every            *
+      * WS-LINES-PER-PAGE lines so a long report breaks onto  *
+      * a fresh, self-identifying page instead of running on. *
+      *****************************************************
+       PAGE-HEADER-PARAGRAPH.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-TXT
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "LAB2c Hi/Lo/Average Report" DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "Run Date: " WS-RUN-DATE DELIMITED BY SIZE
+               "     Page: " WS-PAGE-NUM-TXT DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE 0 TO WS-LINE-CNT.
+
+      *****************************************************
+      * COUNT-LINE-PARAGRAPH tracks how many detail lines     *
+      * have printed since the last page header and triggers  *
+      * a new one once WS-LINES-PER-PAGE is reached.           *
+      *****************************************************
+       COUNT-LINE-PARAGRAPH.
+           ADD 1 TO WS-LINE-CNT
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE THEN
+               PERFORM PAGE-HEADER-PARAGRAPH
+           END-IF.
+
+      *****************************************************
+      * TOP-BOTTOM-PARAGRAPH - exception review: the five    *
+      * smallest and five largest values read this run (or   *
+      * fewer, if WS-TBL-CNT is under 5).                     *
+      *****************************************************
+       TOP-BOTTOM-PARAGRAPH.
+           IF WS-TBL-CNT < 5 THEN
+               MOVE WS-TBL-CNT TO WS-RANK-LIMIT
+           ELSE
+               MOVE 5 TO WS-RANK-LIMIT
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Bottom " WS-RANK-LIMIT " value(s):"
+           MOVE "Bottom values:" TO WS-RANK-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-RANK-LINE
+           PERFORM PRINT-BOTTOM-ENTRY-PARAGRAPH
+               VARYING WS-RANK-IDX FROM 1 BY 1
+               UNTIL WS-RANK-IDX > WS-RANK-LIMIT
+
+           COMPUTE WS-TOP-START = WS-TBL-CNT - WS-RANK-LIMIT + 1
+           DISPLAY " "
+           DISPLAY "Top " WS-RANK-LIMIT " value(s):"
+           MOVE "Top values:" TO WS-RANK-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-RANK-LINE
+           PERFORM PRINT-TOP-ENTRY-PARAGRAPH
+               VARYING WS-RANK-IDX FROM WS-TBL-CNT BY -1
+               UNTIL WS-RANK-IDX < WS-TOP-START.
+
+       PRINT-BOTTOM-ENTRY-PARAGRAPH.
+           MOVE WS-RANK-IDX TO WS-RANK-NUM
+           MOVE WS-VALUE-ENTRY(WS-RANK-IDX) TO FORM-INT
+           DISPLAY "  #" WS-RANK-NUM ": " FORM-INT
+           MOVE SPACES TO WS-RANK-LINE
+           STRING "  #" WS-RANK-NUM ": " FORM-INT
+               DELIMITED BY SIZE INTO WS-RANK-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-RANK-LINE.
+
+       PRINT-TOP-ENTRY-PARAGRAPH.
+           MOVE WS-RANK-IDX TO WS-RANK-NUM
+           MOVE WS-VALUE-ENTRY(WS-RANK-IDX) TO FORM-INT
+           DISPLAY "  #" WS-RANK-NUM ": " FORM-INT
+           MOVE SPACES TO WS-RANK-LINE
+           STRING "  #" WS-RANK-NUM ": " FORM-INT
+               DELIMITED BY SIZE INTO WS-RANK-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-RANK-LINE.
+
+      *****************************************************
+      * CAT-REPORT-PARAGRAPH prints the per-category count/  *
+      * hi/lo/avg subtotals built up by CAT-PARAGRAPH, below  *
+      * the grand totals already printed above.              *
+      *****************************************************
+       CAT-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Category Subtotals:"
+           MOVE "Category Subtotals:" TO WS-CAT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-CAT-LINE
+           PERFORM CAT-PRINT-PARAGRAPH
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-CNT.
+
+       CAT-PRINT-PARAGRAPH.
+           MOVE WS-CAT-COUNT(WS-CAT-IDX) TO WS-CAT-CNT-TXT
+           MOVE WS-CAT-LO(WS-CAT-IDX) TO WS-CAT-LO-TXT
+           MOVE WS-CAT-HI(WS-CAT-IDX) TO WS-CAT-HI-TXT
+           MOVE WS-CAT-AVG(WS-CAT-IDX) TO WS-CAT-AVG-TXT
+           DISPLAY "  Category " WS-CAT-CODE(WS-CAT-IDX)
+               ": count=" WS-CAT-CNT-TXT
+               " lo=" WS-CAT-LO-TXT
+               " hi=" WS-CAT-HI-TXT
+               " avg=" WS-CAT-AVG-TXT
+           MOVE SPACES TO WS-CAT-LINE
+           STRING "  Category " WS-CAT-CODE(WS-CAT-IDX)
+               ": count=" WS-CAT-CNT-TXT
+               " lo=" WS-CAT-LO-TXT
+               " hi=" WS-CAT-HI-TXT
+               " avg=" WS-CAT-AVG-TXT
+               DELIMITED BY SIZE INTO WS-CAT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-CAT-LINE.
+
+      *****************************************************
+      * UNIT-REPORT-PARAGRAPH prints the per-unit count/      *
+      * hi/lo/avg subtotals built up by UNIT-PARAGRAPH, so     *
+      * figures for incompatible units are never blended       *
+      * together into one grand average.                       *
+      *****************************************************
+       UNIT-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Unit/Currency Subtotals:"
+           MOVE "Unit/Currency Subtotals:" TO WS-UNIT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-UNIT-LINE
+           PERFORM UNIT-PRINT-PARAGRAPH
+               VARYING WS-UNIT-IDX FROM 1 BY 1
+               UNTIL WS-UNIT-IDX > WS-UNIT-CNT.
+
+       UNIT-PRINT-PARAGRAPH.
+           MOVE WS-UNIT-COUNT(WS-UNIT-IDX) TO WS-UNIT-CNT-TXT
+           MOVE WS-UNIT-LO(WS-UNIT-IDX) TO WS-UNIT-LO-TXT
+           MOVE WS-UNIT-HI(WS-UNIT-IDX) TO WS-UNIT-HI-TXT
+           MOVE WS-UNIT-AVG(WS-UNIT-IDX) TO WS-UNIT-AVG-TXT
+           DISPLAY "  Unit " WS-UNIT-CODE(WS-UNIT-IDX)
+               ": count=" WS-UNIT-CNT-TXT
+               " lo=" WS-UNIT-LO-TXT
+               " hi=" WS-UNIT-HI-TXT
+               " avg=" WS-UNIT-AVG-TXT
+           MOVE SPACES TO WS-UNIT-LINE
+           STRING "  Unit " WS-UNIT-CODE(WS-UNIT-IDX)
+               ": count=" WS-UNIT-CNT-TXT
+               " lo=" WS-UNIT-LO-TXT
+               " hi=" WS-UNIT-HI-TXT
+               " avg=" WS-UNIT-AVG-TXT
+               DELIMITED BY SIZE INTO WS-UNIT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-UNIT-LINE.
+
+      *****************************************************
+      * HISTOGRAM-REPORT-PARAGRAPH prints the bucket counts   *
+      * HISTOGRAM-PARAGRAPH built, one line per range.         *
+      *****************************************************
+       HISTOGRAM-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Value Distribution (Histogram):"
+           MOVE "Value Distribution (Histogram):" TO WS-HIST-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-HIST-LINE
+           PERFORM HIST-PRINT-PARAGRAPH
+               VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > 5.
+
+       HIST-PRINT-PARAGRAPH.
+           MOVE WS-HIST-LO(WS-HIST-IDX) TO WS-HIST-LO-TXT
+           MOVE WS-HIST-HI(WS-HIST-IDX) TO WS-HIST-HI-TXT
+           MOVE WS-HIST-COUNT(WS-HIST-IDX) TO WS-HIST-CNT-TXT
+           DISPLAY "  " WS-HIST-LO-TXT " to " WS-HIST-HI-TXT
+               ": count=" WS-HIST-CNT-TXT
+           MOVE SPACES TO WS-HIST-LINE
+           STRING "  " WS-HIST-LO-TXT " to " WS-HIST-HI-TXT
+               ": count=" WS-HIST-CNT-TXT
+               DELIMITED BY SIZE INTO WS-HIST-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-HIST-LINE.
+
+      *****************************************************
+      * EXC-REPORT-PARAGRAPH writes the threshold-exception  *
+      * listing built by EXCEPTION-CHECK-PARAGRAPH to its own *
+      * file, separate from the hi/lo/average report.         *
+      *****************************************************
+       EXC-REPORT-PARAGRAPH.
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE SPACES TO WS-EXC-LINE
+           STRING "LAB2c Threshold Exception Listing  Run Date: "
+               WS-RUN-DATE DELIMITED BY SIZE INTO WS-EXC-LINE
+           WRITE EXC-RECORD FROM WS-EXC-LINE
+           DISPLAY " "
+           DISPLAY "Threshold exceptions: " WS-EXC-CNT
+           IF WS-EXC-CNT = 0 THEN
+               MOVE "No threshold exceptions." TO WS-EXC-LINE
+               WRITE EXC-RECORD FROM WS-EXC-LINE
+           ELSE
+               PERFORM EXC-PRINT-PARAGRAPH
+                   VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXC-CNT
+           END-IF
+           CLOSE EXCEPTION-FILE.
+
+       EXC-PRINT-PARAGRAPH.
+           MOVE WS-EXC-SEQ(WS-EXC-IDX) TO WS-EXC-SEQ-TXT
+           MOVE WS-EXC-VALUE(WS-EXC-IDX) TO WS-EXC-VAL-TXT
+           DISPLAY "  Record #" WS-EXC-SEQ-TXT ": " WS-EXC-VAL-TXT
+           MOVE SPACES TO WS-EXC-LINE
+           STRING "  Record #" WS-EXC-SEQ-TXT ": " WS-EXC-VAL-TXT
+               DELIMITED BY SIZE INTO WS-EXC-LINE
+           WRITE EXC-RECORD FROM WS-EXC-LINE.
 
        COMP-PARAGRAPH.
            IF FOO-INT IS LESS THAN OR EQUAL TO LO-INT
@@ -88,18 +740,692 @@
            ELSE
                IF FOO-INT IS GREATER THAN OR EQUAL TO HI-INT
                    MOVE FOO-INT TO HI-INT
+               END-IF
            END-IF
            ADD 1 to NUM-INT
-           ADD FOO-INT TO SUM-INT.
+           ADD 1 TO WS-FILE-REC-COUNT
+           ADD FOO-INT TO SUM-INT
+               ON SIZE ERROR
+                   DISPLAY "*** Running total overflow - SUM-INT "
+                       "left unchanged for this entry."
+           END-ADD
+           ADD 1 TO WS-TBL-CNT
+           MOVE FOO-INT TO WS-VALUE-ENTRY(WS-TBL-CNT).
+
+      *****************************************************
+      * CAT-PARAGRAPH finds (or adds) WS-CATEGORY's table     *
+      * entry and rolls FOO-INT into its count/hi/lo/sum.     *
+      *****************************************************
+       CAT-PARAGRAPH.
+           MOVE "N" TO WS-CAT-FOUND-SW
+           IF WS-CAT-CNT NOT = 0
+               PERFORM CAT-SEARCH-PARAGRAPH
+                   VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-CNT
+                       OR WS-CAT-FOUND-SW = "Y"
+           END-IF
+           IF WS-CAT-FOUND-SW = "Y"
+               MOVE WS-CAT-FOUND-IDX TO WS-CAT-IDX
+           ELSE
+               ADD 1 TO WS-CAT-CNT
+               MOVE WS-CAT-CNT TO WS-CAT-IDX
+               MOVE WS-CATEGORY TO WS-CAT-CODE(WS-CAT-IDX)
+               MOVE 0 TO WS-CAT-COUNT(WS-CAT-IDX)
+               MOVE -9999999.99 TO WS-CAT-HI(WS-CAT-IDX)
+               MOVE 9999999.99 TO WS-CAT-LO(WS-CAT-IDX)
+               MOVE 0 TO WS-CAT-SUM(WS-CAT-IDX)
+           END-IF
+           PERFORM CAT-ACCUM-PARAGRAPH.
+
+       CAT-SEARCH-PARAGRAPH.
+           IF WS-CAT-CODE(WS-CAT-IDX) = WS-CATEGORY
+               MOVE "Y" TO WS-CAT-FOUND-SW
+               MOVE WS-CAT-IDX TO WS-CAT-FOUND-IDX
+           END-IF.
+
+       CAT-ACCUM-PARAGRAPH.
+           ADD 1 TO WS-CAT-COUNT(WS-CAT-IDX)
+           ADD FOO-INT TO WS-CAT-SUM(WS-CAT-IDX)
+           IF FOO-INT IS LESS THAN WS-CAT-LO(WS-CAT-IDX)
+               MOVE FOO-INT TO WS-CAT-LO(WS-CAT-IDX)
+           END-IF
+           IF FOO-INT IS GREATER THAN WS-CAT-HI(WS-CAT-IDX)
+               MOVE FOO-INT TO WS-CAT-HI(WS-CAT-IDX)
+           END-IF.
+
+       CAT-COMPUTE-AVG-PARAGRAPH.
+           IF WS-CAT-COUNT(WS-CAT-IDX) = 0
+               MOVE 0 TO WS-CAT-AVG(WS-CAT-IDX)
+           ELSE
+               COMPUTE WS-CAT-AVG(WS-CAT-IDX) =
+                   WS-CAT-SUM(WS-CAT-IDX) / WS-CAT-COUNT(WS-CAT-IDX)
+           END-IF.
+
+      *****************************************************
+      * UNIT-PARAGRAPH finds (or adds) WS-UNIT's table entry  *
+      * and rolls FOO-INT into its count/hi/lo/sum, the same   *
+      * way CAT-PARAGRAPH does for WS-CATEGORY.                *
+      *****************************************************
+       UNIT-PARAGRAPH.
+           MOVE "N" TO WS-UNIT-FOUND-SW
+           IF WS-UNIT-CNT NOT = 0
+               PERFORM UNIT-SEARCH-PARAGRAPH
+                   VARYING WS-UNIT-IDX FROM 1 BY 1
+                   UNTIL WS-UNIT-IDX > WS-UNIT-CNT
+                       OR WS-UNIT-FOUND-SW = "Y"
+           END-IF
+           IF WS-UNIT-FOUND-SW = "Y"
+               MOVE WS-UNIT-FOUND-IDX TO WS-UNIT-IDX
+           ELSE
+               ADD 1 TO WS-UNIT-CNT
+               MOVE WS-UNIT-CNT TO WS-UNIT-IDX
+               MOVE WS-UNIT TO WS-UNIT-CODE(WS-UNIT-IDX)
+               MOVE 0 TO WS-UNIT-COUNT(WS-UNIT-IDX)
+               MOVE -9999999.99 TO WS-UNIT-HI(WS-UNIT-IDX)
+               MOVE 9999999.99 TO WS-UNIT-LO(WS-UNIT-IDX)
+               MOVE 0 TO WS-UNIT-SUM(WS-UNIT-IDX)
+           END-IF
+           PERFORM UNIT-ACCUM-PARAGRAPH.
+
+       UNIT-SEARCH-PARAGRAPH.
+           IF WS-UNIT-CODE(WS-UNIT-IDX) = WS-UNIT
+               MOVE "Y" TO WS-UNIT-FOUND-SW
+               MOVE WS-UNIT-IDX TO WS-UNIT-FOUND-IDX
+           END-IF.
+
+       UNIT-ACCUM-PARAGRAPH.
+           ADD 1 TO WS-UNIT-COUNT(WS-UNIT-IDX)
+           ADD FOO-INT TO WS-UNIT-SUM(WS-UNIT-IDX)
+           IF FOO-INT IS LESS THAN WS-UNIT-LO(WS-UNIT-IDX)
+               MOVE FOO-INT TO WS-UNIT-LO(WS-UNIT-IDX)
+           END-IF
+           IF FOO-INT IS GREATER THAN WS-UNIT-HI(WS-UNIT-IDX)
+               MOVE FOO-INT TO WS-UNIT-HI(WS-UNIT-IDX)
+           END-IF.
+
+       UNIT-COMPUTE-AVG-PARAGRAPH.
+           IF WS-UNIT-COUNT(WS-UNIT-IDX) = 0
+               MOVE 0 TO WS-UNIT-AVG(WS-UNIT-IDX)
+           ELSE
+               COMPUTE WS-UNIT-AVG(WS-UNIT-IDX) =
+                   WS-UNIT-SUM(WS-UNIT-IDX) / WS-UNIT-COUNT(WS-UNIT-IDX)
+           END-IF.
+
+      *****************************************************
+      * EXCEPTION-CHECK-PARAGRAPH flags any detail value     *
+      * outside WS-LWR-LIMIT/WS-UPR-LIMIT onto the exception  *
+      * table, tagged with its record number in the run. Runs *
+      * for every detail record, whether or not that record    *
+      * also moved the grand hi/lo.                             *
+      *****************************************************
+       EXCEPTION-CHECK-PARAGRAPH.
+           ADD 1 TO WS-DETAIL-SEQ
+           IF FOO-INT > WS-UPR-LIMIT OR FOO-INT < WS-LWR-LIMIT
+               IF WS-EXC-CNT < 200
+                   ADD 1 TO WS-EXC-CNT
+                   MOVE WS-DETAIL-SEQ TO WS-EXC-SEQ(WS-EXC-CNT)
+                   MOVE FOO-INT TO WS-EXC-VALUE(WS-EXC-CNT)
+               END-IF
+           END-IF.
 
        COMP-AVG-PARAGRAPH.
-           COMPUTE AVG-INT = (SUM-INT) / (NUM-INT) .
+           IF NUM-INT = 0 THEN
+               MOVE 0 TO AVG-INT
+           ELSE
+               COMPUTE AVG-INT = (SUM-INT) / (NUM-INT)
+           END-IF
+           PERFORM MEDIAN-PARAGRAPH
+           PERFORM STDDEV-PARAGRAPH
+           PERFORM HISTOGRAM-PARAGRAPH
+           PERFORM CAT-COMPUTE-AVG-PARAGRAPH
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-CNT
+           PERFORM UNIT-COMPUTE-AVG-PARAGRAPH
+               VARYING WS-UNIT-IDX FROM 1 BY 1
+               UNTIL WS-UNIT-IDX > WS-UNIT-CNT.
+
+      *****************************************************
+      * MEDIAN-PARAGRAPH sorts the value table in place and *
+      * picks the middle entry (averaging the middle two on  *
+      * an even count).                                      *
+      *****************************************************
+       MEDIAN-PARAGRAPH.
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO MEDIAN-INT
+           ELSE
+               PERFORM SORT-TABLE-PARAGRAPH
+               DIVIDE WS-TBL-CNT BY 2 GIVING WS-MID-IDX
+                   REMAINDER WS-MID-REM
+               IF WS-MID-REM = 0 THEN
+                   COMPUTE MEDIAN-INT =
+                       (WS-VALUE-ENTRY(WS-MID-IDX)
+                           + WS-VALUE-ENTRY(WS-MID-IDX + 1)) / 2
+               ELSE
+                   MOVE WS-VALUE-ENTRY(WS-MID-IDX + 1) TO MEDIAN-INT
+               END-IF
+           END-IF.
+
+       SORT-TABLE-PARAGRAPH.
+           MOVE "Y" TO WS-SWAP-SW
+           PERFORM BUBBLE-PASS-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-SWAP-SW = "N".
+
+       BUBBLE-PASS-PARAGRAPH.
+           MOVE "N" TO WS-SWAP-SW
+           PERFORM COMPARE-SWAP-PARAGRAPH
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX >= WS-TBL-CNT.
+
+       COMPARE-SWAP-PARAGRAPH.
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) >
+                   WS-VALUE-ENTRY(WS-TBL-IDX + 1) THEN
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX) TO WS-SWAP-TEMP
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+                   TO WS-VALUE-ENTRY(WS-TBL-IDX)
+               MOVE WS-SWAP-TEMP TO WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+               MOVE "Y" TO WS-SWAP-SW
+           END-IF.
+
+      *****************************************************
+      * STDDEV-PARAGRAPH - population standard deviation of *
+      * the values processed this run.                      *
+      *****************************************************
+       STDDEV-PARAGRAPH.
+           MOVE 0 TO WS-SUMSQ
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO STDDEV-INT
+           ELSE
+               PERFORM ACCUM-SQDEV-PARAGRAPH
+                   VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-TBL-CNT
+               COMPUTE WS-VARIANCE = WS-SUMSQ / WS-TBL-CNT
+               COMPUTE STDDEV-INT = FUNCTION SQRT(WS-VARIANCE)
+           END-IF.
+
+      *****************************************************
+      * HISTOGRAM-PARAGRAPH buckets the value table into 5  *
+      * equal-width ranges spanning LO-INT to HI-INT so the  *
+      * report shows at a glance whether a day's values      *
+      * cluster tightly or spread out, not just the two       *
+      * extremes and the average.                             *
+      *****************************************************
+       HISTOGRAM-PARAGRAPH.
+           IF WS-TBL-CNT = 0 THEN
+               CONTINUE
+           ELSE
+               PERFORM HIST-BUILD-BUCKETS-PARAGRAPH
+               PERFORM HIST-CLASSIFY-PARAGRAPH
+                   VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-TBL-CNT
+           END-IF.
+
+       HIST-BUILD-BUCKETS-PARAGRAPH.
+           COMPUTE WS-HIST-WIDTH = (HI-INT - LO-INT) / 5
+           PERFORM HIST-SET-BOUND-PARAGRAPH
+               VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > 5.
+
+       HIST-SET-BOUND-PARAGRAPH.
+           MOVE 0 TO WS-HIST-COUNT(WS-HIST-IDX)
+           COMPUTE WS-HIST-LO(WS-HIST-IDX) =
+               LO-INT + (WS-HIST-IDX - 1) * WS-HIST-WIDTH
+           IF WS-HIST-IDX = 5 THEN
+               MOVE HI-INT TO WS-HIST-HI(WS-HIST-IDX)
+           ELSE
+               COMPUTE WS-HIST-HI(WS-HIST-IDX) =
+                   LO-INT + WS-HIST-IDX * WS-HIST-WIDTH
+           END-IF.
+
+       HIST-CLASSIFY-PARAGRAPH.
+           MOVE "N" TO WS-HIST-FOUND-SW
+           PERFORM HIST-SEARCH-PARAGRAPH
+               VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > 5 OR WS-HIST-FOUND-SW = "Y".
+
+       HIST-SEARCH-PARAGRAPH.
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) <= WS-HIST-HI(WS-HIST-IDX)
+                   OR WS-HIST-IDX = 5 THEN
+               ADD 1 TO WS-HIST-COUNT(WS-HIST-IDX)
+               MOVE "Y" TO WS-HIST-FOUND-SW
+           END-IF.
+
+       ACCUM-SQDEV-PARAGRAPH.
+           COMPUTE WS-DEV = WS-VALUE-ENTRY(WS-TBL-IDX) - AVG-INT
+           COMPUTE WS-SUMSQ = WS-SUMSQ + (WS-DEV * WS-DEV).
 
        OPENINPUT-PARAGRAPH.
-           OPEN INPUT INFILE.
+           MOVE "lab2c-in.dat" TO WS-INFILE-NAME
+           ACCEPT WS-INFILE-NAME FROM ENVIRONMENT "LAB2C_INFILE"
+           IF WS-INFILE-NAME = SPACES THEN
+               MOVE "lab2c-in.dat" TO WS-INFILE-NAME
+           END-IF
+           MOVE "lab2c-rpt.dat" TO WS-OUTFILE-NAME
+           ACCEPT WS-OUTFILE-NAME FROM ENVIRONMENT "LAB2C_OUTFILE"
+           IF WS-OUTFILE-NAME = SPACES THEN
+               MOVE "lab2c-rpt.dat" TO WS-OUTFILE-NAME
+           END-IF
+           MOVE "lab2c-filelist.dat" TO WS-FILELIST-NAME
+           ACCEPT WS-FILELIST-NAME FROM ENVIRONMENT "LAB2C_FILELIST"
+           IF WS-FILELIST-NAME = SPACES THEN
+               MOVE "lab2c-filelist.dat" TO WS-FILELIST-NAME
+           END-IF
+           MOVE "lab2c-exc.dat" TO WS-EXCFILE-NAME
+           ACCEPT WS-EXCFILE-NAME FROM ENVIRONMENT "LAB2C_EXCFILE"
+           IF WS-EXCFILE-NAME = SPACES THEN
+               MOVE "lab2c-exc.dat" TO WS-EXCFILE-NAME
+           END-IF
+           MOVE "lab2c-out.csv" TO WS-CSVFILE-NAME
+           ACCEPT WS-CSVFILE-NAME FROM ENVIRONMENT "LAB2C_CSVFILE"
+           IF WS-CSVFILE-NAME = SPACES THEN
+               MOVE "lab2c-out.csv" TO WS-CSVFILE-NAME
+           END-IF
+           MOVE "lab2c-echo.dat" TO WS-ECHOFILE-NAME
+           ACCEPT WS-ECHOFILE-NAME FROM ENVIRONMENT "LAB2C_ECHOFILE"
+           IF WS-ECHOFILE-NAME = SPACES THEN
+               MOVE "lab2c-echo.dat" TO WS-ECHOFILE-NAME
+           END-IF
+
+           MOVE SPACES TO WS-LIMIT-STAGE
+           ACCEPT WS-LIMIT-STAGE FROM ENVIRONMENT "LAB2C_UPR_LIMIT"
+           IF WS-LIMIT-STAGE NOT = SPACES THEN
+               MOVE WS-LIMIT-STAGE TO WS-UPR-LIMIT
+           END-IF
+           MOVE SPACES TO WS-LIMIT-STAGE
+           ACCEPT WS-LIMIT-STAGE FROM ENVIRONMENT "LAB2C_LWR_LIMIT"
+           IF WS-LIMIT-STAGE NOT = SPACES THEN
+               MOVE WS-LIMIT-STAGE TO WS-LWR-LIMIT
+           END-IF
+
+           MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+           ACCEPT WS-YTDFILE-NAME FROM ENVIRONMENT "LAB2C_YTDFILE"
+           IF WS-YTDFILE-NAME = SPACES THEN
+               MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+           END-IF
+           MOVE "lab2c-ckpt.dat" TO WS-CKPTFILE-NAME
+           ACCEPT WS-CKPTFILE-NAME FROM ENVIRONMENT "LAB2C_CKPTFILE"
+           IF WS-CKPTFILE-NAME = SPACES THEN
+               MOVE "lab2c-ckpt.dat" TO WS-CKPTFILE-NAME
+           END-IF
+           MOVE "lab2c-recon.dat" TO WS-RECONFILE-NAME
+           ACCEPT WS-RECONFILE-NAME FROM ENVIRONMENT "LAB2C_RECONFILE"
+           IF WS-RECONFILE-NAME = SPACES THEN
+               MOVE "lab2c-recon.dat" TO WS-RECONFILE-NAME
+           END-IF
+
+           PERFORM BUILD-FILE-TABLE-PARAGRAPH.
+
+      *****************************************************
+      * OPENYTD-PARAGRAPH reads the persistent running-      *
+      * totals file built up by every prior run - a missing   *
+      * file (status 35, first run ever) just means the       *
+      * running totals start at 0.                            *
+      *****************************************************
+       OPENYTD-PARAGRAPH.
+           MOVE SPACES TO YTD-Record
+           MOVE 0 TO YTD-GRAND-CNT
+           MOVE 0 TO YTD-GRAND-SUM
+           MOVE -9999999.99 TO YTD-GRAND-HI
+           MOVE 9999999.99 TO YTD-GRAND-LO
+           OPEN INPUT YTDFILE
+           IF WS-YTD-STATUS NOT = "35" THEN
+               READ YTDFILE
+               CLOSE YTDFILE
+           END-IF.
+
+      *****************************************************
+      * MERGE-YTD-PARAGRAPH rolls this run's totals into the  *
+      * running totals in memory, so OUTPUT-PARAGRAPH can     *
+      * report the up-to-date figures before they're saved.   *
+      *****************************************************
+       MERGE-YTD-PARAGRAPH.
+           IF NUM-INT NOT = 0 THEN
+               ADD NUM-INT TO YTD-GRAND-CNT
+               ADD SUM-INT TO YTD-GRAND-SUM
+               IF HI-INT > YTD-GRAND-HI THEN
+                   MOVE HI-INT TO YTD-GRAND-HI
+               END-IF
+               IF LO-INT < YTD-GRAND-LO THEN
+                   MOVE LO-INT TO YTD-GRAND-LO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * WRITE-YTD-PARAGRAPH saves the merged running totals   *
+      * back to the file so the next run carries them further.*
+      *****************************************************
+       WRITE-YTD-PARAGRAPH.
+           OPEN OUTPUT YTDFILE
+           WRITE YTD-Record
+           CLOSE YTDFILE.
+
+      *****************************************************
+      * OPENCSV-PARAGRAPH opens this run's comma-separated     *
+      * export and writes its column-heading row ahead of the  *
+      * detail rows CSV-DETAIL-PARAGRAPH writes as each input   *
+      * record is read.                                         *
+      *****************************************************
+       OPENCSV-PARAGRAPH.
+           OPEN OUTPUT CSVFILE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "Record,Category,Value" DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+      *****************************************************
+      * CSV-DETAIL-PARAGRAPH writes one row per input detail   *
+      * record, tagged with WS-DETAIL-SEQ the same record       *
+      * number EXCEPTION-CHECK-PARAGRAPH uses.                  *
+      *****************************************************
+       CSV-DETAIL-PARAGRAPH.
+           MOVE WS-DETAIL-SEQ TO WS-CSV-SEQ-TXT
+           MOVE FOO-INT TO WS-CSV-VAL-ED
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-CSV-SEQ-TXT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CATEGORY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-VAL-ED DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+      *****************************************************
+      * CSV-SUMMARY-PARAGRAPH writes the final lo/hi/average   *
+      * summary row and closes the export, once this run's      *
+      * figures have been computed by COMP-AVG-PARAGRAPH.       *
+      *****************************************************
+       CSV-SUMMARY-PARAGRAPH.
+           MOVE LO-INT  TO WS-CSV-LO-TXT
+           MOVE HI-INT  TO WS-CSV-HI-TXT
+           MOVE AVG-INT TO WS-CSV-AVG-TXT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "SUMMARY,," DELIMITED BY SIZE
+               WS-CSV-LO-TXT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-HI-TXT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-AVG-TXT DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RECORD FROM WS-CSV-LINE
+           CLOSE CSVFILE.
+
+      *****************************************************
+      * OPENECHO-PARAGRAPH opens this run's record-number/     *
+      * value audit listing ahead of the detail rows           *
+      * ECHO-DETAIL-PARAGRAPH writes as each input record is   *
+      * read.                                                   *
+      *****************************************************
+       OPENECHO-PARAGRAPH.
+           OPEN OUTPUT ECHOFILE
+           MOVE SPACES TO WS-ECHO-LINE
+           STRING "Record,Value" DELIMITED BY SIZE
+               INTO WS-ECHO-LINE
+           WRITE ECHO-RECORD FROM WS-ECHO-LINE.
+
+      *****************************************************
+      * ECHO-DETAIL-PARAGRAPH writes one audit line per input  *
+      * detail record, tagged with WS-DETAIL-SEQ the same      *
+      * record number CSV-DETAIL-PARAGRAPH and the exception    *
+      * listing use.                                            *
+      *****************************************************
+       ECHO-DETAIL-PARAGRAPH.
+           MOVE WS-DETAIL-SEQ TO WS-ECHO-SEQ-TXT
+           MOVE FOO-INT TO WS-ECHO-VAL-TXT
+           MOVE SPACES TO WS-ECHO-LINE
+           STRING WS-ECHO-SEQ-TXT DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               WS-ECHO-VAL-TXT DELIMITED BY SIZE
+               INTO WS-ECHO-LINE
+           WRITE ECHO-RECORD FROM WS-ECHO-LINE.
+
+      *****************************************************
+      * CLOSEECHO-PARAGRAPH closes the audit listing once     *
+      * every input file for this run has been processed.      *
+      *****************************************************
+       CLOSEECHO-PARAGRAPH.
+           CLOSE ECHOFILE.
+
+      *****************************************************
+      * YTD-REPORT-PARAGRAPH prints the running totals as     *
+      * they stand after this run's figures were rolled in.   *
+      *****************************************************
+       YTD-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Running totals (all runs to date):"
+           MOVE "Running totals (all runs to date):" TO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-CNT TO WS-YTD-CNT-TXT
+           DISPLAY "  Grand count: " WS-YTD-CNT-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand count: " WS-YTD-CNT-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-SUM TO WS-YTD-SUM-TXT
+           DISPLAY "  Grand sum: " WS-YTD-SUM-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand sum: " WS-YTD-SUM-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-HI TO FORM-INT
+           DISPLAY "  All-time high: " FORM-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time high: " FORM-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-LO TO FORM-INT
+           DISPLAY "  All-time low: " FORM-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time low: " FORM-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+      *****************************************************
+      * BUILD-FILE-TABLE-PARAGRAPH loads the names of every  *
+      * input file this run should process, in order. If no  *
+      * file-of-filenames exists, WS-INFILE-NAME becomes a    *
+      * one-entry list so a single-file run behaves exactly   *
+      * as it always has.                                     *
+      *****************************************************
+       BUILD-FILE-TABLE-PARAGRAPH.
+           OPEN INPUT FILELIST
+           IF WS-FL-STATUS = "35" THEN
+               MOVE WS-INFILE-NAME TO WS-FILE-ENTRY(1)
+               MOVE 1 TO WS-FILE-CNT
+           ELSE
+               PERFORM READ-FILELIST-PARAGRAPH
+                   WITH TEST BEFORE UNTIL WS-FL-EOF = "Y"
+               CLOSE FILELIST
+           END-IF.
+
+       READ-FILELIST-PARAGRAPH.
+           READ FILELIST
+               AT END MOVE "Y" TO WS-FL-EOF
+               NOT AT END
+                   ADD 1 TO WS-FILE-CNT
+                   MOVE FL-RECORD TO WS-FILE-ENTRY(WS-FILE-CNT)
+           END-READ.
+
+      *****************************************************
+      * PROCESS-ONE-FILE-PARAGRAPH opens the next file in the *
+      * list, runs the usual READ-PARAGRAPH loop against it,  *
+      * and closes it again. All of the report accumulators  *
+      * carry over from one file to the next; only the        *
+      * per-file tie-out counters reset.                      *
+      *****************************************************
+       PROCESS-ONE-FILE-PARAGRAPH.
+           IF WS-RESTART-SW = "Y" AND WS-FILE-IDX < WS-RESTART-FILE-IDX
+               CONTINUE
+           ELSE
+               MOVE WS-FILE-ENTRY(WS-FILE-IDX) TO WS-INFILE-NAME
+               IF WS-RESTART-SW = "Y"
+                       AND WS-FILE-IDX = WS-RESTART-FILE-IDX THEN
+                   MOVE WS-RESTART-FILE-CNT TO WS-SKIP-CNT
+                   MOVE WS-RESTART-FILE-CNT TO WS-FILE-DTL-CNT
+               ELSE
+                   MOVE 0 TO WS-FILE-REC-COUNT
+                   MOVE 0 TO WS-FILE-HASH
+                   MOVE 0 TO WS-FILE-DTL-CNT
+                   MOVE 0 TO WS-SKIP-CNT
+               END-IF
+               MOVE 0 TO WS-EXPECTED-CNT
+               MOVE "N" TO WS-EOF
+               OPEN INPUT INFILE
+               IF WS-INFILE-STATUS NOT = "00" THEN
+                   DISPLAY "*** Input file not found or unreadable: "
+                       WS-INFILE-NAME
+                   DISPLAY "*** FILE STATUS: " WS-INFILE-STATUS
+                   DISPLAY "*** Run terminated."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF WS-SKIP-CNT > 0 THEN
+                   PERFORM SKIP-DETAIL-PARAGRAPH
+               END-IF
+               PERFORM READ-PARAGRAPH
+                   WITH TEST BEFORE UNTIL WS-EOF = "Y"
+               CLOSE INFILE
+               IF WS-FILE-IDX = WS-RESTART-FILE-IDX THEN
+                   MOVE "N" TO WS-RESTART-SW
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * SKIP-DETAIL-PARAGRAPH discards the detail records a   *
+      * prior run already folded into the running totals      *
+      * before a restart, without reprocessing them.           *
+      *****************************************************
+       SKIP-DETAIL-PARAGRAPH.
+           MOVE 0 TO WS-SKIP-DONE
+           PERFORM SKIP-ONE-RECORD-PARAGRAPH
+               WITH TEST BEFORE
+               UNTIL WS-SKIP-DONE >= WS-SKIP-CNT OR WS-EOF = "Y".
+
+       SKIP-ONE-RECORD-PARAGRAPH.
+           READ INFILE NEXT RECORD INTO WS-Record
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   EVALUATE WS-REC-TYPE
+                       WHEN "H"
+                           MOVE WS-H-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       WHEN OTHER
+                           ADD 1 TO WS-SKIP-DONE
+                   END-EVALUATE
+           END-READ.
+
+      *****************************************************
+      * LOAD-CHECKPOINT-PARAGRAPH looks for a checkpoint left  *
+      * behind by an earlier, incomplete run. An empty or      *
+      * missing checkpoint file means there is nothing to      *
+      * restart from, and this run starts at record one as     *
+      * usual.                                                  *
+      *****************************************************
+       LOAD-CHECKPOINT-PARAGRAPH.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35" THEN
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTART-SW
+                       MOVE CKPT-FILE-IDX TO WS-RESTART-FILE-IDX
+                       MOVE CKPT-FILE-DTL-CNT TO WS-RESTART-FILE-CNT
+                       MOVE CKPT-FILE-REC-COUNT TO WS-FILE-REC-COUNT
+                       MOVE CKPT-DETAIL-SEQ TO WS-DETAIL-SEQ
+                       MOVE CKPT-NUM-INT TO NUM-INT
+                       MOVE CKPT-SUM-INT TO SUM-INT
+                       MOVE CKPT-HI-INT TO HI-INT
+                       MOVE CKPT-LO-INT TO LO-INT
+                       MOVE CKPT-RUN-HASH TO WS-RUN-HASH
+                       MOVE CKPT-FILE-HASH TO WS-FILE-HASH
+                       MOVE CKPT-EXPECTED-CNT TO WS-EXPECTED-CNT
+                       MOVE CKPT-CTL-SW TO WS-CTL-SW
+                       DISPLAY "Resuming from checkpoint after record "
+                           WS-DETAIL-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************
+      * WRITE-CHECKPOINT-PARAGRAPH saves the grand hi/lo/sum/ *
+      * count accumulators needed to resume mid-file,         *
+      * overwriting any earlier checkpoint. The median/stddev *
+      * value table, category subtotals, and exception        *
+      * listing are not saved here - they are impractical to   *
+      * flatten into a single checkpoint record, so a restart  *
+      * run's secondary analyses only reflect records read      *
+      * from the restart point forward.                        *
+      *****************************************************
+       WRITE-CHECKPOINT-PARAGRAPH.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-FILE-IDX TO CKPT-FILE-IDX
+           MOVE WS-FILE-REC-COUNT TO CKPT-FILE-REC-COUNT
+           MOVE WS-FILE-DTL-CNT TO CKPT-FILE-DTL-CNT
+           MOVE WS-DETAIL-SEQ TO CKPT-DETAIL-SEQ
+           MOVE NUM-INT TO CKPT-NUM-INT
+           MOVE SUM-INT TO CKPT-SUM-INT
+           MOVE HI-INT TO CKPT-HI-INT
+           MOVE LO-INT TO CKPT-LO-INT
+           MOVE WS-RUN-HASH TO CKPT-RUN-HASH
+           MOVE WS-FILE-HASH TO CKPT-FILE-HASH
+           MOVE WS-EXPECTED-CNT TO CKPT-EXPECTED-CNT
+           MOVE WS-CTL-SW TO CKPT-CTL-SW
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * CLEAR-CHECKPOINT-PARAGRAPH truncates the checkpoint    *
+      * to empty at the end of a normal run, so the next run   *
+      * does not restart from a stale checkpoint.               *
+      *****************************************************
+       CLEAR-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      * WRITE-RECON-PARAGRAPH leaves this run's record count,  *
+      * value total, and hi/lo/avg figures behind for LABRECON  *
+      * to tie out against the same day's LAB1c run, and for    *
+      * LABEOD to fold into the combined end-of-day report.     *
+      *****************************************************
+       WRITE-RECON-PARAGRAPH.
+           ACCEPT WS-RECON-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO Recon-Record
+           MOVE "LAB2C" TO RCN-SOURCE
+           MOVE WS-RECON-DATE TO RCN-RUN-DATE
+           MOVE NUM-INT TO RCN-REC-COUNT
+           MOVE SUM-INT TO RCN-VALUE-TOTAL
+           MOVE HI-INT TO RCN-HI-VAL
+           MOVE LO-INT TO RCN-LO-VAL
+           MOVE AVG-INT TO RCN-AVG-VAL
+           OPEN OUTPUT RECONFILE
+           WRITE Recon-Record
+           CLOSE RECONFILE.
 
-       CLOSEINPUT-PARAGRAPH.
-           CLOSE INFILE.
+      *****************************************************
+      * WRITE-STATUS-PARAGRAPH leaves this run's date/time/   *
+      * count behind for HelloWorld's front-end menu to read  *
+      * and display alongside the other programs' last runs.  *
+      *****************************************************
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE NUM-INT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
 
        STOP-PARAGRAPH.
+           PERFORM WRITE-STATUS-PARAGRAPH
            STOP RUN.
