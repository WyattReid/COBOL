@@ -1,30 +1,197 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB2a.
        AUTHOR. Wyatt Reid.
-       * "This program takes unsigned ints as input and reports the"
-       * "last value entered before sentinel value."
+      * "This program takes unsigned ints as input and reports the"
+      * "last value entered before sentinel value."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "lab2a-rpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTDFILE ASSIGN TO WS-YTDFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT STATUS-FILE ASSIGN TO "lab2a-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD       PIC X(80).
+
+       FD  YTDFILE.
+           COPY YTDREC.
+
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
-       01  FOO-INT     PIC S9(5)V9(2).
-       01  HI-INT      PIC S9(5)V9(2)   VALUE 0.
-       01  LO-INT      PIC S9(5)V9(2)   VALUE 9999.
+      * "LAB2A_YTDFILE points at the persistent running-totals file -"
+      * "read at start-up so this run can add to the grand count/sum/"
+      * "hi/lo carried from every prior run, instead of starting over"
+      * "at 0 every day."
+       01  WS-YTDFILE-NAME Pic X(40).
+       01  WS-YTD-STATUS   Pic X(2).
+       01  WS-YTD-CNT-TXT  Pic Z(8)9.
+       01  WS-YTD-SUM-TXT  Pic Z(8)9.9(2).
+
+       01  FOO-INT     PIC S9(7)V9(2).
+
+      * "HI-INT/LO-INT/AVG-INT/NUM-INT/SUM-INT are packed decimal -"
+      * "COMP-PARAGRAPH and COMP-AVG-PARAGRAPH add to these on every"
+      * "detail record read, so packing them saves both space and"
+      * "the decimal-alignment work DISPLAY usage would otherwise"
+      * "repeat on every ADD."
+       01  HI-INT      PIC S9(7)V9(2)   COMP-3   VALUE -9999999.99.
+       01  LO-INT      PIC S9(7)V9(2)   COMP-3   VALUE 9999999.99.
+
+       01  AVG-INT     PIC S9(7)V9(2)   COMP-3   VALUE 0.
+       01  NUM-INT     PIC S9(5)V9(2)   COMP-3   VALUE 0.
+       01  SUM-INT     PIC S9(9)V9(2)   COMP-3   VALUE 0.
 
-       01  AVG-INT     PIC S9(5)V9(2)   VALUE 0.
-       01  NUM-INT     PIC S9(5)V9(2)   VALUE 0.
-       01  SUM-INT     PIC S9(5)V9(2)   VALUE 0.
+       01 FORMATTED-INT          PIC -Z,ZZZ,ZZ9.99.
 
-       01 FORMATTED-INT          PIC Z(04)9.9(2).
+       01  WS-RUN-DATE     PIC 9(6).
+       01  WS-REPORT-LINE  PIC X(80).
+       01  WS-LABEL        PIC X(28).
+       01  WS-VALUE-TEXT   PIC X(13).
+
+      * "Report heading - program title, run date, and page number -"
+      * "printed ahead of the summary lines and repeated every"
+      * "WS-LINES-PER-PAGE lines so printed output is self-"
+      * "identifying without writing the date on it by hand."
+       01  WS-PAGE-NUM       PIC 9(4)   COMP   VALUE 0.
+       01  WS-PAGE-NUM-TXT   PIC Z(3)9.
+       01  WS-LINE-CNT       PIC 9(4)   COMP   VALUE 0.
+       01  WS-LINES-PER-PAGE PIC 9(4)   COMP   VALUE 20.
+       01  WS-HDR-LINE       PIC X(80).
+
+      * "Value table for the median/standard-deviation pass - 500"
+      * "entries is comfortably past what an operator keys in by hand."
+       01  WS-VALUE-TABLE.
+           05  WS-VALUE-ENTRY  PIC S9(7)V9(2)   OCCURS 500 TIMES
+                                                 INDEXED BY WS-TBL-IDX.
+       01  WS-TBL-CNT      PIC 9(4)   COMP   VALUE 0.
+       01  WS-MID-IDX      PIC 9(4)   COMP   VALUE 0.
+       01  WS-MID-REM      PIC 9(4)   COMP   VALUE 0.
+       01  WS-SWAP-TEMP    PIC S9(7)V9(2).
+       01  WS-SWAP-SW      PIC X(1).
+
+       01  WS-DEV          PIC S9(7)V9(2).
+       01  WS-SUMSQ        PIC S9(9)V9(4)   VALUE 0.
+       01  WS-VARIANCE     PIC S9(7)V9(4)   VALUE 0.
+
+       01  MEDIAN-INT      PIC S9(7)V9(2)   VALUE 0.
+       01  STDDEV-INT      PIC S9(7)V9(2)   VALUE 0.
 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM OPENYTD-PARAGRAPH
            PERFORM PROMPT-PARAGRAPH WITH TEST AFTER UNTIL FOO-INT = 0
            PERFORM COMP-AVG-PARAGRAPH
+           PERFORM MERGE-YTD-PARAGRAPH
            PERFORM OUTPUT-PARAGRAPH
+           PERFORM WRITE-YTD-PARAGRAPH
            PERFORM STOP-PARAGRAPH.
 
+      *****************************************************
+      * OPENYTD-PARAGRAPH reads the persistent running-      *
+      * totals file built up by every prior run - a missing   *
+      * file (status 35, first run ever) just means the       *
+      * running totals start at 0.                            *
+      *****************************************************
+       OPENYTD-PARAGRAPH.
+           MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+           ACCEPT WS-YTDFILE-NAME FROM ENVIRONMENT "LAB2A_YTDFILE"
+           IF WS-YTDFILE-NAME = SPACES THEN
+               MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+           END-IF
+           MOVE SPACES TO YTD-Record
+           MOVE 0 TO YTD-GRAND-CNT
+           MOVE 0 TO YTD-GRAND-SUM
+           MOVE -9999999.99 TO YTD-GRAND-HI
+           MOVE 9999999.99 TO YTD-GRAND-LO
+           OPEN INPUT YTDFILE
+           IF WS-YTD-STATUS NOT = "35" THEN
+               READ YTDFILE
+               CLOSE YTDFILE
+           END-IF.
+
+      *****************************************************
+      * MERGE-YTD-PARAGRAPH rolls this run's totals into the  *
+      * running totals in memory, so OUTPUT-PARAGRAPH can     *
+      * report the up-to-date figures before they're saved.   *
+      *****************************************************
+       MERGE-YTD-PARAGRAPH.
+           IF NUM-INT NOT = 0 THEN
+               ADD NUM-INT TO YTD-GRAND-CNT
+               ADD SUM-INT TO YTD-GRAND-SUM
+               IF HI-INT > YTD-GRAND-HI THEN
+                   MOVE HI-INT TO YTD-GRAND-HI
+               END-IF
+               IF LO-INT < YTD-GRAND-LO THEN
+                   MOVE LO-INT TO YTD-GRAND-LO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * WRITE-YTD-PARAGRAPH saves the merged running totals   *
+      * back to the file so the next run carries them further.*
+      *****************************************************
+       WRITE-YTD-PARAGRAPH.
+           OPEN OUTPUT YTDFILE
+           WRITE YTD-Record
+           CLOSE YTDFILE.
+
+      *****************************************************
+      * YTD-REPORT-PARAGRAPH prints the running totals as     *
+      * they stand after this run's figures were rolled in.   *
+      *****************************************************
+       YTD-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Running totals (all runs to date):"
+           MOVE "Running totals (all runs to date):" TO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-CNT TO WS-YTD-CNT-TXT
+           DISPLAY "  Grand count: " WS-YTD-CNT-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand count: " WS-YTD-CNT-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-SUM TO WS-YTD-SUM-TXT
+           DISPLAY "  Grand sum:   " WS-YTD-SUM-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand sum:   " WS-YTD-SUM-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-HI TO FORMATTED-INT
+           DISPLAY "  All-time high: " FORMATTED-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time high: " FORMATTED-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-LO TO FORMATTED-INT
+           DISPLAY "  All-time low:  " FORMATTED-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time low:  " FORMATTED-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
        PROMPT-PARAGRAPH.
-           DISPLAY "Enter a 4-digit signed number (0 to stop): "
+           DISPLAY "Enter a 7-digit signed number (0 to stop): "
                WITH NO ADVANCING
            ACCEPT FOO-INT
            IF FOO-INT = 0 THEN
@@ -35,35 +202,91 @@
 
        OUTPUT-PARAGRAPH.
            DISPLAY " "
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE 0 TO WS-PAGE-NUM
+           PERFORM PAGE-HEADER-PARAGRAPH
 
-           MOVE LO-INT TO FORMATTED-INT
-           DISPLAY "The lowest  value entered: "
-               WITH NO ADVANCING
-               IF LO-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORMATTED-INT
+           IF NUM-INT = 0 THEN
+               DISPLAY "No values processed"
+               MOVE "No values processed" TO WS-REPORT-LINE
+               PERFORM COUNT-LINE-PARAGRAPH
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           ELSE
+               MOVE LO-INT TO FORMATTED-INT
+               DISPLAY "The lowest  value entered: " FORMATTED-INT
+               MOVE "The lowest  value entered: " TO WS-LABEL
+               MOVE FORMATTED-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
 
-           MOVE HI-INT TO FORMATTED-INT
-           DISPLAY "The highest value entered: "
-               WITH NO ADVANCING
-               IF HI-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORMATTED-INT
+               MOVE HI-INT TO FORMATTED-INT
+               DISPLAY "The highest value entered: " FORMATTED-INT
+               MOVE "The highest value entered: " TO WS-LABEL
+               MOVE FORMATTED-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
 
-           MOVE AVG-INT TO FORMATTED-INT
-           DISPLAY "The average value entered: "
-               WITH NO ADVANCING
-               IF AVG-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORMATTED-INT
+               MOVE AVG-INT TO FORMATTED-INT
+               DISPLAY "The average value entered: " FORMATTED-INT
+               MOVE "The average value entered: " TO WS-LABEL
+               MOVE FORMATTED-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE MEDIAN-INT TO FORMATTED-INT
+               DISPLAY "The median  value is:      " FORMATTED-INT
+               MOVE "The median  value is:      " TO WS-LABEL
+               MOVE FORMATTED-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE STDDEV-INT TO FORMATTED-INT
+               DISPLAY "The standard deviation is: " FORMATTED-INT
+               DISPLAY " "
+               MOVE "The standard deviation is: " TO WS-LABEL
+               MOVE FORMATTED-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+           END-IF
+           PERFORM YTD-REPORT-PARAGRAPH
+           CLOSE REPORT-FILE.
+
+       WRITE-REPORT-LINE-PARAGRAPH.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-LABEL WS-VALUE-TEXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
 
-               DISPLAY " ".
+      *****************************************************
+      * PAGE-HEADER-PARAGRAPH prints the report title, run   *
+      * date, and page number ahead of the summary lines and  *
+      * is re-invoked by COUNT-LINE-PARAGRAPH every            *
+      * WS-LINES-PER-PAGE lines so a long report breaks onto  *
+      * a fresh, self-identifying page instead of running on. *
+      *****************************************************
+       PAGE-HEADER-PARAGRAPH.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-TXT
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "LAB2a Hi/Lo/Average Report" DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "Run Date: " WS-RUN-DATE DELIMITED BY SIZE
+               "     Page: " WS-PAGE-NUM-TXT DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE 0 TO WS-LINE-CNT.
+
+      *****************************************************
+      * COUNT-LINE-PARAGRAPH tracks how many detail lines     *
+      * have printed since the last page header and triggers  *
+      * a new one once WS-LINES-PER-PAGE is reached.           *
+      *****************************************************
+       COUNT-LINE-PARAGRAPH.
+           ADD 1 TO WS-LINE-CNT
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE THEN
+               PERFORM PAGE-HEADER-PARAGRAPH
+           END-IF.
 
        COMP-PARAGRAPH.
            IF FOO-INT IS LESS THAN OR EQUAL TO LO-INT
@@ -74,12 +297,103 @@
            ELSE
                IF FOO-INT IS GREATER THAN OR EQUAL TO HI-INT
                    MOVE FOO-INT TO HI-INT
+               END-IF
            END-IF
            ADD 1 to NUM-INT
-           ADD FOO-INT TO SUM-INT.
+           ADD FOO-INT TO SUM-INT
+               ON SIZE ERROR
+                   DISPLAY "*** Running total overflow - SUM-INT "
+                       "left unchanged for this entry."
+           END-ADD
+           ADD 1 TO WS-TBL-CNT
+           MOVE FOO-INT TO WS-VALUE-ENTRY(WS-TBL-CNT).
 
        COMP-AVG-PARAGRAPH.
-           COMPUTE AVG-INT = (SUM-INT) / (NUM-INT) .
+           IF NUM-INT = 0 THEN
+               MOVE 0 TO AVG-INT
+           ELSE
+               COMPUTE AVG-INT = (SUM-INT) / (NUM-INT)
+           END-IF
+           PERFORM MEDIAN-PARAGRAPH
+           PERFORM STDDEV-PARAGRAPH.
+
+      *****************************************************
+      * MEDIAN-PARAGRAPH sorts the value table in place and *
+      * picks the middle entry (averaging the middle two on  *
+      * an even count) so OUTPUT-PARAGRAPH has a spread      *
+      * figure that isn't skewed by a single outlier.        *
+      *****************************************************
+       MEDIAN-PARAGRAPH.
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO MEDIAN-INT
+           ELSE
+               PERFORM SORT-TABLE-PARAGRAPH
+               DIVIDE WS-TBL-CNT BY 2 GIVING WS-MID-IDX
+                   REMAINDER WS-MID-REM
+               IF WS-MID-REM = 0 THEN
+                   COMPUTE MEDIAN-INT =
+                       (WS-VALUE-ENTRY(WS-MID-IDX)
+                           + WS-VALUE-ENTRY(WS-MID-IDX + 1)) / 2
+               ELSE
+                   MOVE WS-VALUE-ENTRY(WS-MID-IDX + 1) TO MEDIAN-INT
+               END-IF
+           END-IF.
+
+       SORT-TABLE-PARAGRAPH.
+           MOVE "Y" TO WS-SWAP-SW
+           PERFORM BUBBLE-PASS-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-SWAP-SW = "N".
+
+       BUBBLE-PASS-PARAGRAPH.
+           MOVE "N" TO WS-SWAP-SW
+           PERFORM COMPARE-SWAP-PARAGRAPH
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX >= WS-TBL-CNT.
+
+       COMPARE-SWAP-PARAGRAPH.
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) >
+                   WS-VALUE-ENTRY(WS-TBL-IDX + 1) THEN
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX) TO WS-SWAP-TEMP
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+                   TO WS-VALUE-ENTRY(WS-TBL-IDX)
+               MOVE WS-SWAP-TEMP TO WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+               MOVE "Y" TO WS-SWAP-SW
+           END-IF.
+
+      *****************************************************
+      * STDDEV-PARAGRAPH - population standard deviation of *
+      * the values processed this run.                      *
+      *****************************************************
+       STDDEV-PARAGRAPH.
+           MOVE 0 TO WS-SUMSQ
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO STDDEV-INT
+           ELSE
+               PERFORM ACCUM-SQDEV-PARAGRAPH
+                   VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-TBL-CNT
+               COMPUTE WS-VARIANCE = WS-SUMSQ / WS-TBL-CNT
+               COMPUTE STDDEV-INT = FUNCTION SQRT(WS-VARIANCE)
+           END-IF.
+
+       ACCUM-SQDEV-PARAGRAPH.
+           COMPUTE WS-DEV = WS-VALUE-ENTRY(WS-TBL-IDX) - AVG-INT
+           COMPUTE WS-SUMSQ = WS-SUMSQ + (WS-DEV * WS-DEV).
+
+      *****************************************************
+      * WRITE-STATUS-PARAGRAPH leaves this run's date/time/   *
+      * count behind for HelloWorld's front-end menu to read  *
+      * and display alongside the other programs' last runs.  *
+      *****************************************************
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE NUM-INT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
 
        STOP-PARAGRAPH.
+           PERFORM WRITE-STATUS-PARAGRAPH
            STOP RUN.
