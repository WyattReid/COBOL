@@ -1,24 +1,123 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB2b.
        AUTHOR. Wyatt Reid.
-       * "This program takes unsigned ints as input and reports the"
-       * "last value entered before sentinel value."
+      * "This program takes unsigned ints as input and reports the"
+      * "last value entered before sentinel value."
+      * "2026-08-09 WAR Added a last-run status file so HelloWorld's"
+      * "            front-end menu can show this program's last run"
+      * "            date/time/count."
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "lab2b-rpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTDFILE ASSIGN TO WS-YTDFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT STATUS-FILE ASSIGN TO "lab2b-status.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD       PIC X(80).
+
+       FD  YTDFILE.
+           COPY YTDREC.
+
+       FD  STATUS-FILE.
+           COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
-       01  FOO-INT     PIC S9(5)V9(2).
-       01  HI-INT      PIC S9(5)V9(2)   VALUE 0.
-       01  LO-INT      PIC S9(5)V9(2)   VALUE 9999.
+       01  WS-YTDFILE-NAME     Pic X(40).
+       01  WS-YTD-STATUS       Pic X(2).
+       01  WS-YTD-OPEN-SW      Pic X(1)      VALUE "N".
+       01  WS-YTD-CNT-TXT      Pic Z(8)9.
+       01  WS-YTD-SUM-TXT      Pic Z(8)9.9(2).
+       01  FOO-INT     PIC S9(7)V9(2).
 
-       01  AVG-INT     PIC S9(5)V9(2)   VALUE 0.
-       01  NUM-INT     PIC S9(5)V9(2)   VALUE 0.
-       01  SUM-INT     PIC S9(5)V9(2)   VALUE 0.
+      * "HI-INT/LO-INT/AVG-INT/NUM-INT/SUM-INT are packed decimal -"
+      * "COMP-PARAGRAPH and COMP-AVG-PARAGRAPH add to these on every"
+      * "detail record read, so packing them saves both space and"
+      * "the decimal-alignment work DISPLAY usage would otherwise"
+      * "repeat on every ADD."
+       01  HI-INT      PIC S9(7)V9(2)   COMP-3   VALUE -9999999.99.
+       01  LO-INT      PIC S9(7)V9(2)   COMP-3   VALUE 9999999.99.
+
+       01  AVG-INT     PIC S9(7)V9(2)   COMP-3   VALUE 0.
+       01  NUM-INT     PIC S9(5)V9(2)   COMP-3   VALUE 0.
+       01  SUM-INT     PIC S9(9)V9(2)   COMP-3   VALUE 0.
        01  SESS        PIC  X(1).
 
-       01 FORM-INT     PIC Z(04)9.9(2).
+       01  GRAND-HI-INT    PIC S9(7)V9(2)   VALUE -9999999.99.
+       01  GRAND-LO-INT    PIC S9(7)V9(2)   VALUE 9999999.99.
+       01  GRAND-AVG-INT   PIC S9(7)V9(2)   VALUE 0.
+       01  GRAND-NUM-INT   PIC S9(5)V9(2)   VALUE 0.
+       01  GRAND-SUM-INT   PIC S9(9)V9(2)   VALUE 0.
+
+       01 FORM-INT     PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE     PIC 9(6).
+       01  WS-REPORT-LINE  PIC X(80).
+       01  WS-LABEL        PIC X(28).
+       01  WS-VALUE-TEXT   PIC X(13).
+       01  WS-FILE-OPEN-SW PIC X(1)      VALUE "N".
+       01  WS-VALID-SW     PIC A(1).
+
+      * "WS-FOO-INPUT/WS-UNDO-SW back a fat-fingered entry out of"
+      * "the running totals without restarting the whole session -"
+      * "ACCEPT-FOO-ONCE-PARAGRAPH recognizes U/u as an undo command"
+      * "alongside the ordinary signed-number entries. The undo"
+      * "itself is handled by re-running COMP-PARAGRAPH's own"
+      * "bookkeeping backwards (UNDO-LAST-PARAGRAPH), so the"
+      * "session/grand value tables stay in step with HI-INT/LO-"
+      * "INT/SUM-INT/NUM-INT."
+       01  WS-FOO-INPUT    PIC X(10).
+       01  WS-UNDO-SW      PIC A(1)      VALUE "N".
+
+      * "Report heading - program title, run date, and page number -"
+      * "printed ahead of the summary lines and repeated every"
+      * "WS-LINES-PER-PAGE lines so printed output is self-"
+      * "identifying without writing the date on it by hand."
+       01  WS-PAGE-NUM       PIC 9(4)   COMP   VALUE 0.
+       01  WS-PAGE-NUM-TXT   PIC Z(3)9.
+       01  WS-LINE-CNT       PIC 9(4)   COMP   VALUE 0.
+       01  WS-LINES-PER-PAGE PIC 9(4)   COMP   VALUE 20.
+       01  WS-HDR-LINE       PIC X(80).
+
+      * "Value tables for the median/standard-deviation pass - the"
+      * "session table resets each SESS-PARAGRAPH loop, the grand"
+      * "table accumulates across the whole shift."
+       01  WS-VALUE-TABLE.
+           05  WS-VALUE-ENTRY  PIC S9(7)V9(2)   OCCURS 500 TIMES
+                                                 INDEXED BY WS-TBL-IDX.
+       01  WS-TBL-CNT      PIC 9(4)   COMP   VALUE 0.
+
+       01  GRAND-VALUE-TABLE.
+           05  GRAND-VALUE-ENTRY PIC S9(7)V9(2) OCCURS 2000 TIMES
+                               INDEXED BY GRAND-TBL-IDX.
+       01  GRAND-TBL-CNT   PIC 9(4)   COMP   VALUE 0.
+
+       01  WS-MID-IDX      PIC 9(4)   COMP   VALUE 0.
+       01  WS-MID-REM      PIC 9(4)   COMP   VALUE 0.
+       01  WS-SWAP-TEMP    PIC S9(7)V9(2).
+       01  WS-SWAP-SW      PIC X(1).
+
+       01  WS-DEV          PIC S9(7)V9(2).
+       01  WS-SUMSQ        PIC S9(9)V9(4)   VALUE 0.
+       01  WS-VARIANCE     PIC S9(7)V9(4)   VALUE 0.
+
+       01  MEDIAN-INT      PIC S9(7)V9(2)   VALUE 0.
+       01  STDDEV-INT      PIC S9(7)V9(2)   VALUE 0.
+       01  GRAND-MEDIAN-INT PIC S9(7)V9(2)  VALUE 0.
+       01  GRAND-STDDEV-INT PIC S9(7)V9(2)  VALUE 0.
+
+       01  WS-UNDO-VALUE   PIC S9(7)V9(2)   VALUE 0.
 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM OPENYTD-PARAGRAPH
            PERFORM PROMPT-PARAGRAPH WITH TEST AFTER UNTIL FOO-INT = 0
            PERFORM COMP-AVG-PARAGRAPH
            PERFORM OUTPUT-PARAGRAPH
@@ -26,44 +125,288 @@
            PERFORM STOP-PARAGRAPH.
 
        PROMPT-PARAGRAPH.
-           DISPLAY "Enter a 4-digit signed number (0 to stop): "
+           PERFORM ACCEPT-FOO-PARAGRAPH
+           IF WS-UNDO-SW = "Y" THEN
+               PERFORM UNDO-LAST-PARAGRAPH
+           ELSE
+               IF FOO-INT = 0 THEN
+                   EXIT PARAGRAPH
+               ELSE
+                   PERFORM COMP-PARAGRAPH
+               END-IF
+           END-IF.
+
+       ACCEPT-FOO-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-FOO-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-FOO-ONCE-PARAGRAPH.
+           DISPLAY "Enter a 7-digit signed number (0 to stop, U to "
                WITH NO ADVANCING
-           ACCEPT FOO-INT
-           IF FOO-INT = 0 THEN
-               EXIT PARAGRAPH
+           DISPLAY "undo last entry): " WITH NO ADVANCING
+           ACCEPT WS-FOO-INPUT
+           IF WS-FOO-INPUT = "U" OR WS-FOO-INPUT = "u" THEN
+               IF WS-TBL-CNT > 0 THEN
+                   MOVE "Y" TO WS-UNDO-SW
+                   MOVE "Y" TO WS-VALID-SW
+               ELSE
+                   DISPLAY "Nothing to undo yet."
+                   MOVE "N" TO WS-VALID-SW
+               END-IF
            ELSE
-               PERFORM COMP-PARAGRAPH
+               MOVE "N" TO WS-UNDO-SW
+               MOVE WS-FOO-INPUT TO FOO-INT
+               MOVE "Y" TO WS-VALID-SW
+           END-IF.
+
+      *****************************************************
+      * UNDO-LAST-PARAGRAPH backs the last entry out of both  *
+      * the session and grand-total bookkeeping that COMP-    *
+      * PARAGRAPH built up for it - HI-INT/LO-INT and their    *
+      * GRAND- equivalents are rescanned from what's left in   *
+      * the value table rather than just restored, since the   *
+      * entry being undone might itself have been the extreme. *
+      *****************************************************
+       UNDO-LAST-PARAGRAPH.
+           MOVE WS-VALUE-ENTRY(WS-TBL-CNT) TO WS-UNDO-VALUE
+           SUBTRACT 1 FROM NUM-INT
+           SUBTRACT WS-UNDO-VALUE FROM SUM-INT
+           SUBTRACT 1 FROM WS-TBL-CNT
+           PERFORM RECOMPUTE-HI-LO-PARAGRAPH
+
+           SUBTRACT 1 FROM GRAND-NUM-INT
+           SUBTRACT WS-UNDO-VALUE FROM GRAND-SUM-INT
+           SUBTRACT 1 FROM GRAND-TBL-CNT
+           PERFORM GRAND-RECOMPUTE-HI-LO-PARAGRAPH
+
+           DISPLAY "Last entry backed out. Value was: " WS-UNDO-VALUE
+           MOVE "N" TO WS-UNDO-SW.
+
+       RECOMPUTE-HI-LO-PARAGRAPH.
+           IF WS-TBL-CNT = 0 THEN
+               MOVE -9999999.99 TO HI-INT
+               MOVE 9999999.99 TO LO-INT
+           ELSE
+               MOVE WS-VALUE-ENTRY(1) TO HI-INT
+               MOVE WS-VALUE-ENTRY(1) TO LO-INT
+               PERFORM RECOMPUTE-HI-LO-SCAN-PARAGRAPH
+                   VARYING WS-TBL-IDX FROM 2 BY 1
+                   UNTIL WS-TBL-IDX > WS-TBL-CNT
+           END-IF.
+
+       RECOMPUTE-HI-LO-SCAN-PARAGRAPH.
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) > HI-INT THEN
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX) TO HI-INT
+           END-IF
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) < LO-INT THEN
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX) TO LO-INT
+           END-IF.
+
+       GRAND-RECOMPUTE-HI-LO-PARAGRAPH.
+           IF GRAND-TBL-CNT = 0 THEN
+               MOVE -9999999.99 TO GRAND-HI-INT
+               MOVE 9999999.99 TO GRAND-LO-INT
+           ELSE
+               MOVE GRAND-VALUE-ENTRY(1) TO GRAND-HI-INT
+               MOVE GRAND-VALUE-ENTRY(1) TO GRAND-LO-INT
+               PERFORM GRAND-RECOMPUTE-HI-LO-SCAN-PARAGRAPH
+                   VARYING GRAND-TBL-IDX FROM 2 BY 1
+                   UNTIL GRAND-TBL-IDX > GRAND-TBL-CNT
+           END-IF.
+
+       GRAND-RECOMPUTE-HI-LO-SCAN-PARAGRAPH.
+           IF GRAND-VALUE-ENTRY(GRAND-TBL-IDX) > GRAND-HI-INT THEN
+               MOVE GRAND-VALUE-ENTRY(GRAND-TBL-IDX) TO GRAND-HI-INT
+           END-IF
+           IF GRAND-VALUE-ENTRY(GRAND-TBL-IDX) < GRAND-LO-INT THEN
+               MOVE GRAND-VALUE-ENTRY(GRAND-TBL-IDX) TO GRAND-LO-INT
            END-IF.
 
        OUTPUT-PARAGRAPH.
            DISPLAY " "
+           IF WS-FILE-OPEN-SW = "N" THEN
+               OPEN OUTPUT REPORT-FILE
+               MOVE "Y" TO WS-FILE-OPEN-SW
+               ACCEPT WS-RUN-DATE FROM DATE
+               MOVE 0 TO WS-PAGE-NUM
+               PERFORM PAGE-HEADER-PARAGRAPH
+           END-IF
 
-           MOVE LO-INT TO FORM-INT
-           DISPLAY "The lowest  value entered: "
-               WITH NO ADVANCING
-               IF LO-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
-               END-IF
-               DISPLAY FORM-INT
+           IF NUM-INT = 0 THEN
+               DISPLAY "No values processed"
+               MOVE "No values processed" TO WS-REPORT-LINE
+               PERFORM COUNT-LINE-PARAGRAPH
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           ELSE
+               MOVE LO-INT TO FORM-INT
+               DISPLAY "The lowest  value entered: " FORM-INT
+               MOVE "The lowest  value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
 
-           MOVE HI-INT TO FORM-INT
-           DISPLAY "The highest value entered: "
-               WITH NO ADVANCING
-               IF HI-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
+               MOVE HI-INT TO FORM-INT
+               DISPLAY "The highest value entered: " FORM-INT
+               MOVE "The highest value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE AVG-INT TO FORM-INT
+               DISPLAY "The average value entered: " FORM-INT
+               MOVE "The average value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE MEDIAN-INT TO FORM-INT
+               DISPLAY "The median  value is:      " FORM-INT
+               MOVE "The median  value is:      " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE STDDEV-INT TO FORM-INT
+               DISPLAY "The standard deviation is: " FORM-INT
+               MOVE "The standard deviation is: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+           END-IF.
+
+      *****************************************************
+      * OPENYTD-PARAGRAPH reads the persistent running-      *
+      * totals file built up by every prior run - a missing   *
+      * file (status 35, first run ever) just means the       *
+      * running totals start at 0. 000-MAIN is re-entered     *
+      * once per session via the SESS-PARAGRAPH GO TO, so      *
+      * WS-YTD-OPEN-SW keeps this to a one-time open.          *
+      *****************************************************
+       OPENYTD-PARAGRAPH.
+           IF WS-YTD-OPEN-SW = "N" THEN
+               MOVE "Y" TO WS-YTD-OPEN-SW
+               MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+               ACCEPT WS-YTDFILE-NAME FROM ENVIRONMENT "LAB2B_YTDFILE"
+               IF WS-YTDFILE-NAME = SPACES THEN
+                   MOVE "lab2-ytd.dat" TO WS-YTDFILE-NAME
+               END-IF
+               MOVE SPACES TO YTD-Record
+               MOVE 0 TO YTD-GRAND-CNT
+               MOVE 0 TO YTD-GRAND-SUM
+               MOVE -9999999.99 TO YTD-GRAND-HI
+               MOVE 9999999.99 TO YTD-GRAND-LO
+               OPEN INPUT YTDFILE
+               IF WS-YTD-STATUS NOT = "35" THEN
+                   READ YTDFILE
+                   CLOSE YTDFILE
                END-IF
-               DISPLAY FORM-INT
+           END-IF.
 
-           MOVE AVG-INT TO FORM-INT
-           DISPLAY "The average value entered: "
-               WITH NO ADVANCING
-               IF AVG-INT IS LESS THAN 0 THEN
-                   DISPLAY "-"
-                   WITH NO ADVANCING
+      *****************************************************
+      * MERGE-YTD-PARAGRAPH rolls the shift's grand totals    *
+      * into the running totals in memory - it runs once,     *
+      * from STOP-PARAGRAPH, after GRAND-TOTAL-PARAGRAPH.      *
+      *****************************************************
+       MERGE-YTD-PARAGRAPH.
+           IF GRAND-NUM-INT NOT = 0 THEN
+               ADD GRAND-NUM-INT TO YTD-GRAND-CNT
+               ADD GRAND-SUM-INT TO YTD-GRAND-SUM
+               IF GRAND-HI-INT > YTD-GRAND-HI THEN
+                   MOVE GRAND-HI-INT TO YTD-GRAND-HI
                END-IF
-               DISPLAY FORM-INT.
+               IF GRAND-LO-INT < YTD-GRAND-LO THEN
+                   MOVE GRAND-LO-INT TO YTD-GRAND-LO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * WRITE-YTD-PARAGRAPH saves the merged running totals   *
+      * back to the file so the next run carries them further.*
+      *****************************************************
+       WRITE-YTD-PARAGRAPH.
+           OPEN OUTPUT YTDFILE
+           WRITE YTD-Record
+           CLOSE YTDFILE.
+
+      *****************************************************
+      * YTD-REPORT-PARAGRAPH prints the running totals as     *
+      * they stand after this shift's figures were rolled in. *
+      *****************************************************
+       YTD-REPORT-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Running totals (all runs to date):"
+           MOVE "Running totals (all runs to date):" TO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-CNT TO WS-YTD-CNT-TXT
+           DISPLAY "  Grand count: " WS-YTD-CNT-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand count: " WS-YTD-CNT-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-SUM TO WS-YTD-SUM-TXT
+           DISPLAY "  Grand sum: " WS-YTD-SUM-TXT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  Grand sum: " WS-YTD-SUM-TXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-HI TO FORM-INT
+           DISPLAY "  All-time high: " FORM-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time high: " FORM-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE YTD-GRAND-LO TO FORM-INT
+           DISPLAY "  All-time low: " FORM-INT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  All-time low: " FORM-INT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+       WRITE-REPORT-LINE-PARAGRAPH.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-LABEL WS-VALUE-TEXT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+      *****************************************************
+      * PAGE-HEADER-PARAGRAPH prints the report title, run   *
+      * date, and page number ahead of the summary lines and  *
+      * is re-invoked by COUNT-LINE-PARAGRAPH every            *
+      * WS-LINES-PER-PAGE lines so a long report breaks onto  *
+      * a fresh, self-identifying page instead of running on. *
+      *****************************************************
+       PAGE-HEADER-PARAGRAPH.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-TXT
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "LAB2b Hi/Lo/Average Report" DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE SPACES TO WS-HDR-LINE
+           STRING "Run Date: " WS-RUN-DATE DELIMITED BY SIZE
+               "     Page: " WS-PAGE-NUM-TXT DELIMITED BY SIZE
+               INTO WS-HDR-LINE
+           DISPLAY WS-HDR-LINE
+           WRITE REPORT-RECORD FROM WS-HDR-LINE
+           MOVE 0 TO WS-LINE-CNT.
+
+      *****************************************************
+      * COUNT-LINE-PARAGRAPH tracks how many detail lines     *
+      * have printed since the last page header and triggers  *
+      * a new one once WS-LINES-PER-PAGE is reached.           *
+      *****************************************************
+       COUNT-LINE-PARAGRAPH.
+           ADD 1 TO WS-LINE-CNT
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE THEN
+               PERFORM PAGE-HEADER-PARAGRAPH
+           END-IF.
 
        COMP-PARAGRAPH.
            IF FOO-INT IS LESS THAN OR EQUAL TO LO-INT
@@ -74,24 +417,175 @@
            ELSE
                IF FOO-INT IS GREATER THAN OR EQUAL TO HI-INT
                    MOVE FOO-INT TO HI-INT
+               END-IF
            END-IF
            ADD 1 to NUM-INT
-           ADD FOO-INT TO SUM-INT.
+           ADD FOO-INT TO SUM-INT
+               ON SIZE ERROR
+                   DISPLAY "*** Running total overflow - SUM-INT "
+                       "left unchanged for this entry."
+           END-ADD
+           ADD 1 TO WS-TBL-CNT
+           MOVE FOO-INT TO WS-VALUE-ENTRY(WS-TBL-CNT)
+
+           IF FOO-INT IS LESS THAN OR EQUAL TO GRAND-LO-INT
+               MOVE FOO-INT TO GRAND-LO-INT
+               IF FOO-INT IS GREATER THAN OR EQUAL TO GRAND-HI-INT
+                   MOVE FOO-INT TO GRAND-HI-INT
+               END-IF
+           ELSE
+               IF FOO-INT IS GREATER THAN OR EQUAL TO GRAND-HI-INT
+                   MOVE FOO-INT TO GRAND-HI-INT
+               END-IF
+           END-IF
+           ADD 1 TO GRAND-NUM-INT
+           ADD FOO-INT TO GRAND-SUM-INT
+               ON SIZE ERROR
+                   DISPLAY "*** Running total overflow - "
+                       "GRAND-SUM-INT left unchanged for this entry."
+           END-ADD
+           ADD 1 TO GRAND-TBL-CNT
+           MOVE FOO-INT TO GRAND-VALUE-ENTRY(GRAND-TBL-CNT).
 
        COMP-AVG-PARAGRAPH.
-           COMPUTE AVG-INT = (SUM-INT) / (NUM-INT) .
+           IF NUM-INT = 0 THEN
+               MOVE 0 TO AVG-INT
+           ELSE
+               COMPUTE AVG-INT = (SUM-INT) / (NUM-INT)
+           END-IF
+           IF GRAND-NUM-INT = 0 THEN
+               MOVE 0 TO GRAND-AVG-INT
+           ELSE
+               COMPUTE GRAND-AVG-INT = (GRAND-SUM-INT) / (GRAND-NUM-INT)
+           END-IF
+           PERFORM MEDIAN-PARAGRAPH
+           PERFORM STDDEV-PARAGRAPH
+           PERFORM GRAND-MEDIAN-PARAGRAPH
+           PERFORM GRAND-STDDEV-PARAGRAPH.
+
+      *****************************************************
+      * MEDIAN-PARAGRAPH/GRAND-MEDIAN-PARAGRAPH sort their   *
+      * value table in place and pick the middle entry       *
+      * (averaging the middle two on an even count).         *
+      *****************************************************
+       MEDIAN-PARAGRAPH.
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO MEDIAN-INT
+           ELSE
+               PERFORM SORT-TABLE-PARAGRAPH
+               DIVIDE WS-TBL-CNT BY 2 GIVING WS-MID-IDX
+                   REMAINDER WS-MID-REM
+               IF WS-MID-REM = 0 THEN
+                   COMPUTE MEDIAN-INT =
+                       (WS-VALUE-ENTRY(WS-MID-IDX)
+                           + WS-VALUE-ENTRY(WS-MID-IDX + 1)) / 2
+               ELSE
+                   MOVE WS-VALUE-ENTRY(WS-MID-IDX + 1) TO MEDIAN-INT
+               END-IF
+           END-IF.
+
+       SORT-TABLE-PARAGRAPH.
+           MOVE "Y" TO WS-SWAP-SW
+           PERFORM BUBBLE-PASS-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-SWAP-SW = "N".
+
+       BUBBLE-PASS-PARAGRAPH.
+           MOVE "N" TO WS-SWAP-SW
+           PERFORM COMPARE-SWAP-PARAGRAPH
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX >= WS-TBL-CNT.
+
+       COMPARE-SWAP-PARAGRAPH.
+           IF WS-VALUE-ENTRY(WS-TBL-IDX) >
+                   WS-VALUE-ENTRY(WS-TBL-IDX + 1) THEN
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX) TO WS-SWAP-TEMP
+               MOVE WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+                   TO WS-VALUE-ENTRY(WS-TBL-IDX)
+               MOVE WS-SWAP-TEMP TO WS-VALUE-ENTRY(WS-TBL-IDX + 1)
+               MOVE "Y" TO WS-SWAP-SW
+           END-IF.
+
+       STDDEV-PARAGRAPH.
+           MOVE 0 TO WS-SUMSQ
+           IF WS-TBL-CNT = 0 THEN
+               MOVE 0 TO STDDEV-INT
+           ELSE
+               PERFORM ACCUM-SQDEV-PARAGRAPH
+                   VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-TBL-CNT
+               COMPUTE WS-VARIANCE = WS-SUMSQ / WS-TBL-CNT
+               COMPUTE STDDEV-INT = FUNCTION SQRT(WS-VARIANCE)
+           END-IF.
+
+       ACCUM-SQDEV-PARAGRAPH.
+           COMPUTE WS-DEV = WS-VALUE-ENTRY(WS-TBL-IDX) - AVG-INT
+           COMPUTE WS-SUMSQ = WS-SUMSQ + (WS-DEV * WS-DEV).
+
+       GRAND-MEDIAN-PARAGRAPH.
+           IF GRAND-TBL-CNT = 0 THEN
+               MOVE 0 TO GRAND-MEDIAN-INT
+           ELSE
+               PERFORM GRAND-SORT-TABLE-PARAGRAPH
+               DIVIDE GRAND-TBL-CNT BY 2 GIVING WS-MID-IDX
+                   REMAINDER WS-MID-REM
+               IF WS-MID-REM = 0 THEN
+                   COMPUTE GRAND-MEDIAN-INT =
+                       (GRAND-VALUE-ENTRY(WS-MID-IDX)
+                           + GRAND-VALUE-ENTRY(WS-MID-IDX + 1)) / 2
+               ELSE
+                   MOVE GRAND-VALUE-ENTRY(WS-MID-IDX + 1)
+                       TO GRAND-MEDIAN-INT
+               END-IF
+           END-IF.
+
+       GRAND-SORT-TABLE-PARAGRAPH.
+           MOVE "Y" TO WS-SWAP-SW
+           PERFORM GRAND-BUBBLE-PASS-PARAGRAPH
+               WITH TEST BEFORE UNTIL WS-SWAP-SW = "N".
+
+       GRAND-BUBBLE-PASS-PARAGRAPH.
+           MOVE "N" TO WS-SWAP-SW
+           PERFORM GRAND-COMPARE-SWAP-PARAGRAPH
+               VARYING GRAND-TBL-IDX FROM 1 BY 1
+               UNTIL GRAND-TBL-IDX >= GRAND-TBL-CNT.
+
+       GRAND-COMPARE-SWAP-PARAGRAPH.
+           IF GRAND-VALUE-ENTRY(GRAND-TBL-IDX) >
+                   GRAND-VALUE-ENTRY(GRAND-TBL-IDX + 1) THEN
+               MOVE GRAND-VALUE-ENTRY(GRAND-TBL-IDX) TO WS-SWAP-TEMP
+               MOVE GRAND-VALUE-ENTRY(GRAND-TBL-IDX + 1)
+                   TO GRAND-VALUE-ENTRY(GRAND-TBL-IDX)
+               MOVE WS-SWAP-TEMP TO GRAND-VALUE-ENTRY(GRAND-TBL-IDX + 1)
+               MOVE "Y" TO WS-SWAP-SW
+           END-IF.
+
+       GRAND-STDDEV-PARAGRAPH.
+           MOVE 0 TO WS-SUMSQ
+           IF GRAND-TBL-CNT = 0 THEN
+               MOVE 0 TO GRAND-STDDEV-INT
+           ELSE
+               PERFORM GRAND-ACCUM-SQDEV-PARAGRAPH
+                   VARYING GRAND-TBL-IDX FROM 1 BY 1
+                   UNTIL GRAND-TBL-IDX > GRAND-TBL-CNT
+               COMPUTE WS-VARIANCE = WS-SUMSQ / GRAND-TBL-CNT
+               COMPUTE GRAND-STDDEV-INT = FUNCTION SQRT(WS-VARIANCE)
+           END-IF.
+
+       GRAND-ACCUM-SQDEV-PARAGRAPH.
+           COMPUTE WS-DEV =
+               GRAND-VALUE-ENTRY(GRAND-TBL-IDX) - GRAND-AVG-INT
+           COMPUTE WS-SUMSQ = WS-SUMSQ + (WS-DEV * WS-DEV).
 
        SESS-PARAGRAPH.
            DISPLAY " "
-           DISPLAY "Another Session (Y/N)? "
-               WITH NO ADVANCING
-           ACCEPT SESS
+           PERFORM ACCEPT-SESS-PARAGRAPH
            IF SESS = "N" OR SESS = "n" THEN
                GO TO STOP-PARAGRAPH
            ELSE
                DISPLAY " "
-               MOVE 0 TO HI-INT
-               MOVE 9999 to LO-INT
+               MOVE -9999999.99 TO HI-INT
+               MOVE 9999999.99 to LO-INT
+               MOVE 0 TO WS-TBL-CNT
 
                MOVE 0 TO AVG-INT
                MOVE 0 TO SUM-INT
@@ -99,5 +593,87 @@
                GO TO 000-MAIN
            END-IF.
 
+       ACCEPT-SESS-PARAGRAPH.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM ACCEPT-SESS-ONCE-PARAGRAPH
+               WITH TEST AFTER UNTIL WS-VALID-SW = "Y".
+
+       ACCEPT-SESS-ONCE-PARAGRAPH.
+           DISPLAY "Another Session (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT SESS
+           IF SESS = "Y" OR SESS = "y"
+               OR SESS = "N" OR SESS = "n" THEN
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "Invalid entry - enter Y or N."
+               MOVE "N" TO WS-VALID-SW
+           END-IF.
+
+       GRAND-TOTAL-PARAGRAPH.
+           DISPLAY " "
+           DISPLAY "Grand totals for the shift:"
+           MOVE "Grand totals for the shift:" TO WS-REPORT-LINE
+           PERFORM COUNT-LINE-PARAGRAPH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           IF GRAND-NUM-INT = 0 THEN
+               DISPLAY "No values processed"
+               MOVE "No values processed" TO WS-REPORT-LINE
+               PERFORM COUNT-LINE-PARAGRAPH
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           ELSE
+               MOVE GRAND-LO-INT TO FORM-INT
+               DISPLAY "The lowest  value entered: " FORM-INT
+               MOVE "The lowest  value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE GRAND-HI-INT TO FORM-INT
+               DISPLAY "The highest value entered: " FORM-INT
+               MOVE "The highest value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE GRAND-AVG-INT TO FORM-INT
+               DISPLAY "The average value entered: " FORM-INT
+               MOVE "The average value entered: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE GRAND-MEDIAN-INT TO FORM-INT
+               DISPLAY "The median  value is:      " FORM-INT
+               MOVE "The median  value is:      " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+
+               MOVE GRAND-STDDEV-INT TO FORM-INT
+               DISPLAY "The standard deviation is: " FORM-INT
+               MOVE "The standard deviation is: " TO WS-LABEL
+               MOVE FORM-INT TO WS-VALUE-TEXT
+               PERFORM WRITE-REPORT-LINE-PARAGRAPH
+           END-IF.
+
        STOP-PARAGRAPH.
+           PERFORM GRAND-TOTAL-PARAGRAPH
+           PERFORM MERGE-YTD-PARAGRAPH
+           PERFORM YTD-REPORT-PARAGRAPH
+           PERFORM WRITE-YTD-PARAGRAPH
+           IF WS-FILE-OPEN-SW = "Y" THEN
+               CLOSE REPORT-FILE
+           END-IF
+           PERFORM WRITE-STATUS-PARAGRAPH
            STOP RUN.
+
+      *****************************************************
+      * WRITE-STATUS-PARAGRAPH leaves this run's date/time/   *
+      * count behind for HelloWorld's front-end menu to read  *
+      * and display alongside the other programs' last runs.  *
+      *****************************************************
+       WRITE-STATUS-PARAGRAPH.
+           OPEN OUTPUT STATUS-FILE
+           MOVE SPACES TO RS-Record
+           ACCEPT RS-LAST-DATE FROM DATE YYYYMMDD
+           ACCEPT RS-LAST-TIME FROM TIME
+           MOVE GRAND-NUM-INT TO RS-LAST-COUNT
+           WRITE RS-Record
+           CLOSE STATUS-FILE.
